@@ -1,70 +1,143 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SOC ASSIGN TO "..\socios.txt"
-           ORGANIZATION LINE SEQUENTIAL.
-           SELECT SOCIOS ASSIGN TO "..\socios.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS soc-llave.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-llave.
-               05 soc-socio pic 9(5).
-               05 soc-mes pic 9(2).
-           03 soc-estado pic x.
-           03 soc-cuota pic 9(6).
-           03 soc-pagado pic 9(6).
-           03 soc-debe pic 9(6).
-       FD  SOC.
-       01  soc-tex-reg.
-           03 soc-tex-socio pic 9(5).
-           03 soc-tex-mes pic 9(2).
-           03 soc-tex-estado pic x.
-           03 soc-tex-cuota pic 9(6).
-           03 soc-tex-pagado pic 9(6).
-           03 soc-tex-debe pic 9(6).
-       WORKING-STORAGE SECTION.
-       77  w-flag-cli pic 9.
-           88 fin-archivo value 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-LEER-ARCH-FACT.
-           PERFORM UNTIL fin-archivo
-            PERFORM 300-PROCESO
-            PERFORM 200-LEER-ARCH-FACT
-           END-PERFORM.
-           PERFORM 400-FIN.
-            STOP RUN.
-        100-INICIO.
-           OPEN INPUT SOC.
-           OPEN OUTPUT SOCIOS.
-       200-LEER-ARCH-FACT.
-           READ SOC AT END MOVE 1 TO w-flag-cli.
-       300-PROCESO.
-           MOVE soc-tex-socio to soc-socio.
-           MOVE soc-tex-mes to soc-mes.
-           move soc-tex-estado to soc-estado.
-           move soc-tex-cuota to soc-cuota.
-           move soc-tex-pagado to soc-pagado.
-           move soc-tex-debe to soc-debe.
-           write soc-reg.
-
-       400-FIN.
-           CLOSE SOC.
-           CLOSE SOCIOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - Reject rows with invalid soc-tex-mes/soc-tex-estado instead
+      *     of writing them to SOCIOS; rejects go to soc-reg.rej.
+      *   - Catch duplicate soc-llave on WRITE and log it to the same
+      *     reject file instead of abending the load.
+      *   - soc-llave now carries soc-anio (from the shared SOCREC.cpy
+      *     copybook) so the same soc-mes in different years no longer
+      *     collides; soc-tex-anio is read from the text extract.
+      *   - socios.txt now carries a category column (soc-tex-categoria,
+      *     A/V/C), defaulted to "A" when blank, copied into the new
+      *     soc-categoria field so the cuota schedule applied later is
+      *     the one for this socio's category.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOC ASSIGN TO "..\socios.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS soc-llave.
+           SELECT SOC-REJ ASSIGN TO "..\soc-reg.rej"
+           ORGANIZATION LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  SOC.
+       01  soc-tex-reg.
+           03 soc-tex-socio pic 9(5).
+           03 soc-tex-anio pic 9(4).
+           03 soc-tex-mes pic 9(2).
+           03 soc-tex-estado pic x.
+           03 soc-tex-cuota pic 9(6).
+           03 soc-tex-pagado pic 9(6).
+           03 soc-tex-debe pic 9(6).
+           03 soc-tex-categoria pic x.
+       FD  SOC-REJ.
+       01  soc-rej-lin pic x(100).
+       WORKING-STORAGE SECTION.
+       77  w-flag-cli pic 9.
+           88 fin-archivo value 1.
+       77  w-valida-ok pic 9.
+           88 registro-valido value 1.
+       01  w-rej-detalle.
+           03 w-rej-socio pic 9(5).
+           03 filler pic x(1) value space.
+           03 w-rej-mes pic 9(2).
+           03 filler pic x(1) value space.
+           03 w-rej-motivo pic x(40).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-FACT.
+           PERFORM UNTIL fin-archivo
+            PERFORM 300-PROCESO
+            PERFORM 200-LEER-ARCH-FACT
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+        100-INICIO.
+           OPEN INPUT SOC.
+           OPEN OUTPUT SOCIOS.
+           OPEN OUTPUT SOC-REJ.
+       200-LEER-ARCH-FACT.
+           READ SOC AT END MOVE 1 TO w-flag-cli.
+       300-PROCESO.
+           PERFORM 310-VALIDAR-REGISTRO.
+           IF registro-valido
+               PERFORM 320-ARMAR-SOCIO
+               PERFORM 330-GRABAR-SOCIO
+           END-IF.
+       310-VALIDAR-REGISTRO.
+           MOVE 1 TO w-valida-ok.
+           IF soc-tex-mes > 12
+               MOVE "MES FUERA DE RANGO (00-12)" TO w-rej-motivo
+               PERFORM 390-RECHAZAR-REGISTRO
+               MOVE 0 TO w-valida-ok
+           ELSE
+               IF soc-tex-estado NOT = "A" AND soc-tex-estado NOT = "C"
+                       AND soc-tex-estado NOT = SPACE
+                   MOVE "ESTADO INVALIDO (A/C/blanco)" TO w-rej-motivo
+                   PERFORM 390-RECHAZAR-REGISTRO
+                   MOVE 0 TO w-valida-ok
+               ELSE
+                   IF soc-tex-categoria NOT = "A" AND
+                           soc-tex-categoria NOT = "V" AND
+                           soc-tex-categoria NOT = "C" AND
+                           soc-tex-categoria NOT = SPACE
+                       MOVE "CATEGORIA INVALIDA (A/V/C/blanco)" TO
+                           w-rej-motivo
+                       PERFORM 390-RECHAZAR-REGISTRO
+                       MOVE 0 TO w-valida-ok
+                   END-IF
+               END-IF
+           END-IF.
+       320-ARMAR-SOCIO.
+           MOVE soc-tex-socio to soc-socio.
+           MOVE soc-tex-anio to soc-anio.
+           MOVE soc-tex-mes to soc-mes.
+           move soc-tex-estado to soc-estado.
+           move soc-tex-cuota to soc-cuota.
+           move soc-tex-pagado to soc-pagado.
+           move soc-tex-debe to soc-debe.
+           MOVE ZERO TO soc-recargo.
+           IF soc-tex-categoria = SPACE
+               MOVE "A" TO soc-categoria
+           ELSE
+               MOVE soc-tex-categoria TO soc-categoria
+           END-IF.
+       330-GRABAR-SOCIO.
+           WRITE soc-reg
+               INVALID KEY
+                   MOVE soc-tex-socio TO w-rej-socio
+                   MOVE soc-tex-mes TO w-rej-mes
+                   MOVE "CLAVE DUPLICADA" TO w-rej-motivo
+                   PERFORM 395-ESCRIBIR-RECHAZO
+           END-WRITE.
+       390-RECHAZAR-REGISTRO.
+           MOVE soc-tex-socio TO w-rej-socio.
+           MOVE soc-tex-mes TO w-rej-mes.
+           PERFORM 395-ESCRIBIR-RECHAZO.
+       395-ESCRIBIR-RECHAZO.
+           MOVE SPACES TO soc-rej-lin.
+           MOVE w-rej-detalle TO soc-rej-lin.
+           WRITE soc-rej-lin.
+
+       400-FIN.
+           CLOSE SOC.
+           CLOSE SOCIOS.
+           CLOSE SOC-REJ.
+       END PROGRAM YOUR-PROGRAM-NAME.
