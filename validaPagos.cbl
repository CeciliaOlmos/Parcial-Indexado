@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pre-flight validation pass over pagos.dat, meant to
+      *          run before segParcialIndex's batch update. For every
+      *          distinct socio with a payment on file, checks that a
+      *          mes-cero soc-reg exists for that socio/year in
+      *          socios.dat; a payment with no matching socio/year is
+      *          an orphaned payment that would otherwise only surface
+      *          as a "NO ENCONTRE EL SOCIO" exception deep inside the
+      *          update run. Prints one line per orphaned payment and
+      *          a summary count, and logs each one to excepciones.dat.
+      * Tectonics: cobc
+      * Modification history:
+      *   - The inner grouping loop's 500-PROCESO-PAGO now captures
+      *     pag-recibo/pag-importe into w-ult-recibo/w-ult-importe
+      *     before 300-LEER-ARCH-PAGO advances PAGOS to the next
+      *     group's record; 650-REPORTAR-HUERFANO now reports those
+      *     captured values instead of the live PAGOS record area,
+      *     which by the time it ran already held the next group's
+      *     (unrelated) payment.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag-pagos pic 9 value zero.
+           88 fin-arch-pagos value 1.
+       77  w-pag-ant pic 9(5) value zero.
+       77  w-anio-proceso pic 9(4) value zero.
+       77  w-cnt-pagos pic 9(6) value zero.
+       77  w-cnt-socios pic 9(6) value zero.
+       77  w-cnt-huerfanos pic 9(6) value zero.
+       77  w-ult-recibo pic 9(10) value zero.
+       77  w-ult-importe pic 9(8) value zero.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+       01  lin-cabecera.
+           03 filler pic x(34) value
+               "PAGOS SIN SOCIO/ANIO EN SOCIOS.DAT".
+       01  lin-detalle.
+           03 filler pic x(7) value "SOCIO:".
+           03 d-socio pic zzzzz.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(5) value "ANIO:".
+           03 d-anio pic 9999.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "RECIBO:".
+           03 d-recibo pic zzzzzzzzz9.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(8) value "IMPORTE:".
+           03 d-importe pic zz.zzz.zz9.
+       01  lin-resumen.
+           03 filler pic x(21) value "SOCIOS CON PAGOS: ".
+           03 r-socios pic zzzzz9.
+           03 filler pic x(4) value spaces.
+           03 filler pic x(21) value "PAGOS HUERFANOS: ".
+           03 r-huerfanos pic zzzzz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-POSICIONAR-CLAVE.
+           PERFORM UNTIL fin-arch-pagos
+               PERFORM 400-INICIO-SOCIO
+               PERFORM UNTIL fin-arch-pagos
+                       OR w-pag-ant NOT = pag-socio
+                       OR w-anio-proceso NOT = pag-anio
+                   PERFORM 500-PROCESO-PAGO
+                   PERFORM 300-LEER-ARCH-PAGO
+               END-PERFORM
+               PERFORM 600-VALIDAR-SOCIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT PAGOS.
+           OPEN INPUT SOCIOS.
+           OPEN EXTEND EXCEPCIONES.
+           DISPLAY lin-cabecera.
+
+       200-POSICIONAR-CLAVE.
+           MOVE ZERO TO pag-socio.
+           START PAGOS KEY IS > pag-socio
+               INVALID KEY MOVE 1 TO w-flag-pagos
+               NOT INVALID KEY
+                   PERFORM 300-LEER-ARCH-PAGO.
+       300-LEER-ARCH-PAGO.
+           READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos.
+       400-INICIO-SOCIO.
+           MOVE pag-socio TO w-pag-ant.
+           MOVE pag-anio TO w-anio-proceso.
+           ADD 1 TO w-cnt-socios.
+       500-PROCESO-PAGO.
+           MOVE pag-recibo TO w-ult-recibo.
+           MOVE pag-importe TO w-ult-importe.
+           ADD 1 TO w-cnt-pagos.
+
+       600-VALIDAR-SOCIO.
+           MOVE w-pag-ant TO soc-socio.
+           MOVE w-anio-proceso TO soc-anio.
+           MOVE ZERO TO soc-mes.
+           READ SOCIOS
+               INVALID KEY
+                   PERFORM 650-REPORTAR-HUERFANO
+           END-READ.
+       650-REPORTAR-HUERFANO.
+           ADD 1 TO w-cnt-huerfanos.
+           MOVE w-pag-ant TO d-socio.
+           MOVE w-anio-proceso TO d-anio.
+           MOVE w-ult-recibo TO d-recibo.
+           MOVE w-ult-importe TO d-importe.
+           DISPLAY lin-detalle.
+           MOVE "600-VALIDAR-SOCIO" TO exc-paragrafo.
+           MOVE w-pag-ant TO w-exc-clave.
+           MOVE "PAGO SIN SOCIO/ANIO EN SOCIOS.DAT" TO w-exc-mensaje.
+           PERFORM 995-REGISTRAR-EXCEPCION.
+
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "VALIDAPAGOS" TO exc-programa.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
+
+       900-FIN.
+           MOVE w-cnt-socios TO r-socios.
+           MOVE w-cnt-huerfanos TO r-huerfanos.
+           DISPLAY lin-resumen.
+           CLOSE PAGOS.
+           CLOSE SOCIOS.
+           CLOSE EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
