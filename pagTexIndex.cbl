@@ -3,6 +3,21 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification history:
+      *   - Accept a load-mode parameter on the command line: "T"
+      *     (total, the original behaviour) reloads PAGOS from scratch,
+      *     "I" (incremental) opens PAGOS EXTEND and appends the day's
+      *     new recibos from pagos.txt without touching what is there.
+      *   - pag-reg now comes from the shared PAGREC.cpy copybook and
+      *     carries pag-anio; pag-tex-anio is read from the extract.
+      *   - pag-reg also carries pag-forma-pago (payment method), read
+      *     from the extract as pag-tex-forma, for bank-deposit
+      *     reconciliation.
+      *   - WRITE pag-reg now catches INVALID KEY (duplicate pag-recibo)
+      *     and logs the reject to pagos.rej instead of aborting the
+      *     load, the same way SocTexIndex/socioMaeIndex already reject
+      *     their duplicate keys - incremental ("I") mode makes a rerun
+      *     after a downstream failure a real way to hit this.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -17,25 +32,32 @@
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS pag-recibo
                    ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+           SELECT PAG-REJ ASSIGN TO "..\pagos.rej"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PAGOS.
-       01  pag-reg.
-           03 pag-recibo pic 9(10).
-           03 pag-socio pic 9(5).
-           03 pag-fecha pic 9(8).
-           03 pag-importe pic 9(8).
+           COPY "PAGREC.cpy".
 
        FD  PAG.
        01  pag-tex-reg.
            03 pag-tex-recibo pic 9(10).
            03 pag-tex-socio pic 9(5).
+           03 pag-tex-anio pic 9(4).
            03 pag-tex-fecha pic 9(8).
            03 pag-tex-importe pic 9(8).
+           03 pag-tex-forma pic x.
+       FD  PAG-REJ.
+       01  pag-rej-lin pic x(100).
 
        WORKING-STORAGE SECTION.
        77  w-flag-cli pic 9.
            88 fin-archivo value 1.
+       77  w-modo-carga pic x value "T".
+       01  w-rej-detalle.
+           03 w-rej-recibo pic 9(10).
+           03 filler pic x(1) value space.
+           03 w-rej-motivo pic x(40).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO.
@@ -48,18 +70,37 @@
             STOP RUN.
 
        100-INICIO.
+           ACCEPT w-modo-carga FROM COMMAND-LINE.
            OPEN INPUT PAG.
-           OPEN OUTPUT PAGOS.
+           IF w-modo-carga = "I"
+               OPEN EXTEND PAGOS
+           ELSE
+               OPEN OUTPUT PAGOS
+           END-IF.
+           OPEN OUTPUT PAG-REJ.
        200-LEER-ARCH-FACT.
            READ PAG AT END MOVE 1 TO w-flag-cli.
        300-PROCESO.
            move pag-tex-recibo to pag-recibo.
            move pag-tex-socio to pag-socio.
+           move pag-tex-anio to pag-anio.
            move pag-tex-fecha to pag-fecha.
            move pag-tex-importe to pag-importe.
-           write pag-reg.
+           move pag-tex-forma to pag-forma-pago.
+           MOVE SPACE TO pag-procesado.
+           write pag-reg
+               INVALID KEY
+                   MOVE pag-tex-recibo TO w-rej-recibo
+                   MOVE "CLAVE DUPLICADA" TO w-rej-motivo
+                   PERFORM 395-ESCRIBIR-RECHAZO
+           END-WRITE.
+       395-ESCRIBIR-RECHAZO.
+           MOVE SPACES TO pag-rej-lin.
+           MOVE w-rej-detalle TO pag-rej-lin.
+           WRITE pag-rej-lin.
 
        400-FIN.
            CLOSE PAG.
            CLOSE PAGOS.
+           CLOSE PAG-REJ.
        END PROGRAM YOUR-PROGRAM-NAME.
