@@ -3,6 +3,24 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification history:
+      *   - pag-reg/soc-reg now come from the shared PAGREC.cpy/
+      *     SOCREC.cpy copybooks; soc-llave carries soc-anio, taken
+      *     from the year of the payment group being processed, so a
+      *     mes-cero record is looked up within the right year.
+      *   - The monthly dues table (vec-mes) is now loaded from
+      *     cuotas.dat at 130-OBTENER-TOTAL-ANUAL time instead of
+      *     being hardcoded in WORKING-STORAGE.
+      *   - Socio-not-found conditions now also log to
+      *     excepciones.dat via 995-REGISTRAR-EXCEPCION, the same
+      *     exceptions file segParcialIndex writes to.
+      *   - cuotas.dat now carries a leading category column
+      *     (cuota-tex-categoria); this program still loads vec-mes by
+      *     mes alone and so only picks up whichever category's rows
+      *     it reads last. It hasn't tracked segParcialIndex's other
+      *     per-run features either, so per-category rates are left to
+      *     segParcialIndex/pagoDirecto, the programs that actually run
+      *     the day-to-day update.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -19,30 +37,30 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS soc-llave.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
         FD  PAGOS.
-       01  pag-reg.
-           03 pag-recibo pic 9(10).
-           03 pag-socio pic 9(5).
-           03 pag-fecha pic 9(8).
-           03 pag-importe pic 9(8).
+           COPY "PAGREC.cpy".
 
        FD  SOCIOS.
-        01  soc-reg.
-           03 soc-llave.
-               05 soc-socio pic 9(5).
-               05 soc-mes pic 9(2).
-           03 soc-estado pic x.
-           03 soc-cuota pic 9(6).
-           03 soc-pagado pic 9(6).
-           03 soc-debe pic 9(6).
+           COPY "SOCREC.cpy".
+       FD  CUOTAS.
+           COPY "CUOTAREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
        WORKING-STORAGE SECTION.
+       77  w-flag-cuotas pic 9.
+           88 fin-arch-cuotas value 1.
          77  w-flag-pagos pic 9.
            88 fin-arch-pago value 1.
        77  w-flag-socios pic 9.
            88 fin-arch-socios value 1.
        77  w-pag-ant pic 9(5).
+       77  w-anio-proceso pic 9(4).
        77  w-soc-ant pic 9(5).
        01  w-importe-pagado pic 9(8).
        01  w-cuotas-pag pic 99.
@@ -52,21 +70,11 @@
        01  w-mes-nuevo pic 99.
        01  w-total-pagado pic 9(8).
        01  w-total-anterior pic 9(8).
-       01  w-cuotas.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 3000.
-           03 filler pic 9(6) value 3000.
-           03 filler pic 9(6) value 3500.
-           03 filler pic 9(6) value 3500.
-           03 filler pic 9(6) value 3800.
-           03 filler pic 9(6) value 3800.
-       01  tabla-cuotas REDEFINES w-cuotas.
+       01  tabla-cuotas.
            03 vec-mes pic 9(6) OCCURS 12 TIMES.
+       77  w-exc-paragrafo pic x(24) value spaces.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -85,10 +93,20 @@
 
        100-INICIO-ACTUALIZAR.
            PERFORM 120-ABRIR-ARCHIVO.
+           PERFORM 125-CARGAR-TABLA-CUOTAS.
            PERFORM 130-OBTENER-TOTAL-ANUAL.
        120-ABRIR-ARCHIVO.
            OPEN INPUT PAGOS.
            OPEN I-O SOCIOS.
+           OPEN EXTEND EXCEPCIONES.
+       125-CARGAR-TABLA-CUOTAS.
+           OPEN INPUT CUOTAS.
+           PERFORM UNTIL fin-arch-cuotas
+               READ CUOTAS AT END MOVE 1 TO w-flag-cuotas
+               NOT AT END
+                   MOVE cuota-tex-importe TO vec-mes(cuota-tex-mes)
+           END-PERFORM.
+           CLOSE CUOTAS.
        130-OBTENER-TOTAL-ANUAL.
            PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i>12
                ADD vec-mes(w-i) TO w-importe-vector
@@ -98,12 +116,17 @@
            START PAGOS KEY IS > pag-socio
                INVALID KEY
                    DISPLAY "NO ENCONTRE AL SOCIO"
+                   MOVE "200-POSICIONAR-CLAVE" TO w-exc-paragrafo
+                   MOVE pag-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE AL SOCIO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
                NOT INVALID KEY
                    PERFORM 300-LEER-ARCH-PAGO.
        300-LEER-ARCH-PAGO.
            READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos.
        400-INICIO-PAGO.
            MOVE pag-socio to w-pag-ant.
+           MOVE pag-anio to w-anio-proceso.
            MOVE ZERO TO w-importe-pagado.
        500-PROCESO-PAGO.
            add pag-importe to w-importe-pagado.
@@ -116,11 +139,16 @@
            PERFORM 810-POSICIONO-SOCIO.
        800-ARMO-CLAVE.
            MOVE w-pag-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
            MOVE ZERO to soc-mes.
        810-POSICIONO-SOCIO.
            START SOCIOS KEY IS = soc-llave
                    INVALID KEY
                    DISPLAY "NO ENCONTRE EL SOCIO"
+                   MOVE "810-POSICIONO-SOCIO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE EL SOCIO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
                    NOT INVALID KEY
                    PERFORM 850-ACTUALIZO-SOCIO.
        850-ACTUALIZO-SOCIO.
@@ -161,6 +189,7 @@
        910-AGREGO-CUOTA.
 
                MOVE w-pag-ant to soc-socio
+               MOVE w-anio-proceso to soc-anio
                MOVE w-mes-nuevo to soc-mes
                MOVE "C" TO soc-estado
                MOVE w-mes-pagado to soc-cuota
@@ -168,6 +197,13 @@
                MOVE ZERO to soc-debe
                WRITE soc-reg.
 
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "PARCIALDOS" TO exc-programa.
+           MOVE w-exc-paragrafo TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
        1000-FIN-ACTUALIZAR.
-           CLOSE PAGOS SOCIOS.
+           CLOSE PAGOS SOCIOS EXCEPCIONES.
        END PROGRAM YOUR-PROGRAM-NAME.
