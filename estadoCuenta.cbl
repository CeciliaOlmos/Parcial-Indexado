@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints a combined statement of account for one socio,
+      *          joining socios.dat (cuotas) and pagos.dat (recibos),
+      *          for use when a member calls in disputing a balance.
+      * Tectonics: cobc
+      * Modification history:
+      *   - Header now also shows the member's name from sociosmae.dat
+      *     (sm-socio), so the printout identifies the member by name,
+      *     not just by number.
+      *   - 200-IMPRIMIR-CUOTAS now prints the recibo(s) applied against
+      *     each cuota underneath it, instead of printing cuotas and
+      *     pagos as two uncorrelated sections. The join comes from
+      *     auditoria.dat (aud-socio/aud-anio/aud-mes/aud-recibo); since
+      *     it is LINE SEQUENTIAL it is read once up front into
+      *     tabla-audit and matched against each cuota from there,
+      *     rather than reopening it per cuota.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave
+                   ALTERNATE RECORD KEY IS soc-estado WITH DUPLICATES.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+           SELECT SOCIOMAE ASSIGN TO "..\sociosmae.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS sm-socio.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  SOCIOMAE.
+           COPY "SOCIOMAEREC.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag-audit pic 9 value 0.
+           88 fin-arch-audit value 1.
+       77  w-cnt-audit pic 9(4) value zero.
+       01  tabla-audit.
+           03 au-det OCCURS 500 TIMES.
+               05 au-d-anio pic 9(4).
+               05 au-d-mes pic 9(2).
+               05 au-d-recibo pic 9(10).
+       77  w-j pic 9(4).
+       77  w-flag-pago-recibo pic 9 value 0.
+           88 no-esta-el-recibo value 1.
+       77  w-flag-socios pic 9 value 0.
+           88 fin-arch-socios value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-arch-pagos value 1.
+       77  w-flag-sociomae pic 9 value 0.
+           88 no-esta-sociomae value 1.
+       77  w-socio-consulta pic 9(5).
+       01  lin-titulo.
+           03 filler pic x(22) value "ESTADO DE CUENTA SOCIO".
+           03 filler pic x(1) value space.
+           03 t-socio pic zzzzz.
+           03 filler pic x(2) value spaces.
+           03 t-nombre pic x(30).
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-cab-cuotas.
+           03 filler pic x(6) value "ANIO:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(4) value "MES:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(6) value "CUOTA:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(7) value "PAGADO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(5) value "DEBE:".
+       01  lin-det-cuotas.
+           03 c-anio pic zzz9 value spaces.
+           03 filler pic x(5) value spaces.
+           03 c-mes pic z9 value spaces.
+           03 filler pic x(4) value spaces.
+           03 c-cuota pic zzz.zz9.
+           03 filler pic x(4) value spaces.
+           03 c-pagado pic zzz.zz9.
+           03 filler pic x(4) value spaces.
+           03 c-debe pic zzz.zz9.
+       01  lin-det-aplicado.
+           03 filler pic x(12) value spaces.
+           03 filler pic x(8) value "RECIBO:".
+           03 a-recibo pic zzzzzzzzzz value spaces.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(6) value "FECHA:".
+           03 a-fecha pic zzzzzzzz value spaces.
+           03 filler pic x(2) value spaces.
+           03 filler pic x(8) value "IMPORTE:".
+           03 a-importe pic zz.zzz.zz9.
+       01  lin-cab-pagos.
+           03 filler pic x(7) value "RECIBO:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(6) value "FECHA:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "IMPORTE:".
+       01  lin-det-pagos.
+           03 p-recibo pic zzzzzzzzzz value spaces.
+           03 filler pic x(2) value spaces.
+           03 p-fecha pic zzzzzzzz value spaces.
+           03 filler pic x(5) value spaces.
+           03 p-importe pic zz.zzz.zz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-IMPRIMIR-CUOTAS.
+           PERFORM 300-IMPRIMIR-PAGOS.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-socio-consulta FROM COMMAND-LINE.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT PAGOS.
+           OPEN INPUT SOCIOMAE.
+           MOVE w-socio-consulta TO t-socio.
+           MOVE w-socio-consulta TO sm-socio.
+           READ SOCIOMAE INVALID KEY MOVE 1 TO w-flag-sociomae.
+           IF no-esta-sociomae
+               MOVE SPACES TO t-nombre
+           ELSE
+               MOVE sm-nombre TO t-nombre
+           END-IF.
+           DISPLAY lin-titulo.
+           DISPLAY lin-guarda.
+           PERFORM 150-CARGAR-AUDITORIA.
+
+       150-CARGAR-AUDITORIA.
+           OPEN INPUT AUDITORIA.
+           PERFORM UNTIL fin-arch-audit
+               READ AUDITORIA AT END MOVE 1 TO w-flag-audit
+               NOT AT END
+                   IF aud-socio = w-socio-consulta
+                       PERFORM 155-APILAR-AUDITORIA
+                   END-IF
+           END-PERFORM.
+           CLOSE AUDITORIA.
+
+       155-APILAR-AUDITORIA.
+           IF w-cnt-audit < 500
+               ADD 1 TO w-cnt-audit
+               MOVE aud-anio TO au-d-anio(w-cnt-audit)
+               MOVE aud-mes TO au-d-mes(w-cnt-audit)
+               MOVE aud-recibo TO au-d-recibo(w-cnt-audit)
+           END-IF.
+
+       200-IMPRIMIR-CUOTAS.
+           DISPLAY "CUOTAS:".
+           DISPLAY lin-cab-cuotas.
+           MOVE w-socio-consulta TO soc-socio.
+           MOVE ZERO TO soc-anio.
+           MOVE ZERO TO soc-mes.
+           START SOCIOS KEY IS >= soc-llave
+               INVALID KEY MOVE 1 TO w-flag-socios
+           END-START.
+           PERFORM UNTIL fin-arch-socios
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios
+               NOT AT END
+                   IF soc-socio NOT = w-socio-consulta
+                       MOVE 1 TO w-flag-socios
+                   ELSE
+                       MOVE soc-anio TO c-anio
+                       MOVE soc-mes TO c-mes
+                       MOVE soc-cuota TO c-cuota
+                       MOVE soc-pagado TO c-pagado
+                       MOVE soc-debe TO c-debe
+                       DISPLAY lin-det-cuotas
+                       PERFORM 250-IMPRIMIR-RECIBOS-CUOTA
+                   END-IF
+           END-PERFORM.
+
+       250-IMPRIMIR-RECIBOS-CUOTA.
+           PERFORM VARYING w-j FROM 1 BY 1 UNTIL w-j > w-cnt-audit
+               IF au-d-anio(w-j) = soc-anio AND au-d-mes(w-j) = soc-mes
+                   PERFORM 260-IMPRIMIR-RECIBO-APLICADO
+               END-IF
+           END-PERFORM.
+
+       260-IMPRIMIR-RECIBO-APLICADO.
+           MOVE 0 TO w-flag-pago-recibo.
+           MOVE au-d-recibo(w-j) TO pag-recibo.
+           READ PAGOS INVALID KEY MOVE 1 TO w-flag-pago-recibo.
+           IF NOT no-esta-el-recibo
+               MOVE pag-recibo TO a-recibo
+               MOVE pag-fecha TO a-fecha
+               MOVE pag-importe TO a-importe
+               DISPLAY lin-det-aplicado
+           END-IF.
+
+       300-IMPRIMIR-PAGOS.
+           DISPLAY lin-guarda.
+           DISPLAY "PAGOS:".
+           DISPLAY lin-cab-pagos.
+           MOVE w-socio-consulta TO pag-socio.
+           START PAGOS KEY IS = pag-socio
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-arch-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               NOT AT END
+                   IF pag-socio NOT = w-socio-consulta
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       MOVE pag-recibo TO p-recibo
+                       MOVE pag-fecha TO p-fecha
+                       MOVE pag-importe TO p-importe
+                       DISPLAY lin-det-pagos
+                   END-IF
+           END-PERFORM.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE PAGOS.
+           CLOSE SOCIOMAE.
+       END PROGRAM YOUR-PROGRAM-NAME.
