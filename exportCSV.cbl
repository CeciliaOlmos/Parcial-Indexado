@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Flattens socios.dat and pagos.dat into two delimited
+      *          text files (socios.csv, pagos.csv) for spreadsheet
+      *          analysis. Fields are separated by ";" rather than ","
+      *          since DECIMAL-POINT IS COMMA means every imported
+      *          amount already contains a comma.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS soc-llave.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS pag-recibo.
+           SELECT SOCIOS-CSV ASSIGN TO "..\socios.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PAGOS-CSV ASSIGN TO "..\pagos.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  SOCIOS-CSV.
+       01  socios-csv-lin pic x(100).
+       FD  PAGOS-CSV.
+       01  pagos-csv-lin pic x(100).
+       WORKING-STORAGE SECTION.
+       77  w-flag-socios pic 9 value zero.
+           88 fin-arch-socios value 1.
+       77  w-flag-pagos pic 9 value zero.
+           88 fin-arch-pagos value 1.
+       01  w-socio-tex pic 9(5).
+       01  w-anio-tex pic 9(4).
+       01  w-mes-tex pic 99.
+       01  w-cuota-tex pic 9(6).
+       01  w-pagado-tex pic 9(6).
+       01  w-debe-tex pic 9(6).
+       01  w-saldo-tex pic 9(6).
+       01  w-recibo-tex pic 9(10).
+       01  w-fecha-tex pic 9(8).
+       01  w-importe-tex pic 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-EXPORTAR-SOCIOS.
+           PERFORM 300-EXPORTAR-PAGOS.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT PAGOS.
+           OPEN OUTPUT SOCIOS-CSV.
+           OPEN OUTPUT PAGOS-CSV.
+           MOVE SPACES TO socios-csv-lin.
+           STRING "SOCIO;ANIO;MES;ESTADO;CUOTA;PAGADO;DEBE;"
+               "SALDO_FAVOR;CATEGORIA" DELIMITED BY SIZE
+               INTO socios-csv-lin.
+           WRITE socios-csv-lin.
+           MOVE SPACES TO pagos-csv-lin.
+           STRING "RECIBO;SOCIO;ANIO;FECHA;IMPORTE;FORMA_PAGO"
+               DELIMITED BY SIZE INTO pagos-csv-lin.
+           WRITE pagos-csv-lin.
+
+       200-EXPORTAR-SOCIOS.
+           PERFORM 210-LEER-SOCIO.
+           PERFORM UNTIL fin-arch-socios
+               PERFORM 220-ARMAR-LINEA-SOCIO
+               WRITE socios-csv-lin
+               PERFORM 210-LEER-SOCIO
+           END-PERFORM.
+       210-LEER-SOCIO.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios.
+       220-ARMAR-LINEA-SOCIO.
+           MOVE soc-socio TO w-socio-tex.
+           MOVE soc-anio TO w-anio-tex.
+           MOVE soc-mes TO w-mes-tex.
+           MOVE soc-cuota TO w-cuota-tex.
+           MOVE soc-pagado TO w-pagado-tex.
+           MOVE soc-debe TO w-debe-tex.
+           MOVE soc-saldo-favor TO w-saldo-tex.
+           MOVE SPACES TO socios-csv-lin.
+           STRING w-socio-tex ";" w-anio-tex ";" w-mes-tex ";"
+               soc-estado ";" w-cuota-tex ";" w-pagado-tex ";"
+               w-debe-tex ";" w-saldo-tex ";" soc-categoria
+               DELIMITED BY SIZE INTO socios-csv-lin.
+
+       300-EXPORTAR-PAGOS.
+           PERFORM 310-LEER-PAGO.
+           PERFORM UNTIL fin-arch-pagos
+               PERFORM 320-ARMAR-LINEA-PAGO
+               WRITE pagos-csv-lin
+               PERFORM 310-LEER-PAGO
+           END-PERFORM.
+       310-LEER-PAGO.
+           READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos.
+       320-ARMAR-LINEA-PAGO.
+           MOVE pag-recibo TO w-recibo-tex.
+           MOVE pag-socio TO w-socio-tex.
+           MOVE pag-anio TO w-anio-tex.
+           MOVE pag-fecha TO w-fecha-tex.
+           MOVE pag-importe TO w-importe-tex.
+           MOVE SPACES TO pagos-csv-lin.
+           STRING w-recibo-tex ";" w-socio-tex ";" w-anio-tex ";"
+               w-fecha-tex ";" w-importe-tex ";" pag-forma-pago
+               DELIMITED BY SIZE INTO pagos-csv-lin.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE PAGOS.
+           CLOSE SOCIOS-CSV.
+           CLOSE PAGOS-CSV.
+       END PROGRAM YOUR-PROGRAM-NAME.
