@@ -3,6 +3,91 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification history:
+      *   - pag-reg/soc-reg now come from the shared PAGREC.cpy/
+      *     SOCREC.cpy copybooks; soc-llave carries soc-anio, taken
+      *     from the year of the payment group being processed
+      *     (w-anio-proceso), so soc-mes lookups never cross years.
+      *   - The monthly dues table (vec-mes) is now loaded from
+      *     cuotas.dat at 130-OBTENER-TOTAL-ANUAL time instead of
+      *     being hardcoded in WORKING-STORAGE, so a rate change is a
+      *     data change, not a recompile.
+      *   - Every REWRITE/WRITE of soc-reg now also writes a
+      *     before/after line to auditoria.dat (910-DIF-MES-ANTERIOR,
+      *     920-ACTUALIZAR-SOCIO, 960-ACTUALIZAR-MES-CERO), keyed by
+      *     soc-socio, the last pag-recibo applied in the group, and a
+      *     timestamp, so a disputed balance can be reconstructed.
+      *   - 910-DIF-MES-ANTERIOR now applies a late fee (recargo) to
+      *     soc-cuota/soc-debe based on how many months past soc-mes
+      *     the incoming payment's pag-fecha is, before comparing
+      *     against soc-debe, so a chronically late cuota costs more.
+      *   - 960-ACTUALIZAR-MES-CERO now caps soc-pagado at
+      *     w-importe-anual and keeps any excess in soc-saldo-favor on
+      *     the mes-cero record instead of letting it vanish; the
+      *     year-end close program applies it against next year's
+      *     first cuota.
+      *   - 1000-FIN-ACTUALIZAR now prints a job-end control-totals
+      *     summary (socios/pagos procesados, importe aplicado y
+      *     cantidad de cada excepcion) so operations can tell at a
+      *     glance whether the run needs manual follow-up.
+      *   - Added an anulacion mode ("A recibo" on the command line):
+      *     instead of running the payment batch, scans auditoria.dat
+      *     for every soc-reg change made by that recibo and restores
+      *     each one to its pre-change estado/pagado/debe, logging the
+      *     reversal as a new audit entry. soc-cuota (e.g. a recargo
+      *     added at application time) is not tracked in auditoria.dat
+      *     and is left as-is; a voided cuota with a stale recargo
+      *     should be re-checked by hand.
+      *   - The normal batch run now checkpoints the last socio it
+      *     finished applying to checkpoint.dat after every
+      *     600-FIN-PAGO. If the job is restarted after an abnormal
+      *     end, 200-POSICIONAR-CLAVE resumes the START from that
+      *     socio instead of from the beginning of pagos.dat, so a
+      *     restart does not re-apply payments already posted. A run
+      *     that finishes cleanly clears the checkpoint.
+      *   - Error conditions that used to be DISPLAY-only (socio/mes
+      *     not found, recibo not found at anulacion, etc.) are now
+      *     also logged to excepciones.dat via 995-REGISTRAR-EXCEPCION,
+      *     so a batch run leaves a durable record an operator can
+      *     review without scrolling back through the console.
+      *   - The dues table (vec-mes) and the yearly total are now kept
+      *     one per socio category (cuotas.dat carries a category
+      *     column); the category is read off the socio's mes-cero
+      *     record at 850-ACTUALIZO-SOCIO time and selects the table
+      *     used for the rest of that socio's group.
+      *   - 905-CALCULAR-RECARGO now tracks the recargo already folded
+      *     into soc-debe in soc-recargo, and only adds the incremental
+      *     surcharge for newly-elapsed months on a later run, instead
+      *     of re-adding the full recargo on top of one already applied
+      *     to a partially-paid cuota.
+      *   - 500-PROCESO-PAGO now applies and audits each pag-recibo in
+      *     a socio/year group individually (one 700-BUSCO-SOCIO call
+      *     per payment) instead of summing the whole group into one
+      *     w-imp-pag and applying it as a single lump. Every
+      *     895-AUDITAR-CAMBIO row is now tagged with the pag-recibo
+      *     that actually caused it, so 2010-BUSCAR-Y-REVERTIR can
+      *     isolate and reverse one receipt's effect even when other
+      *     payments for the same socio/year were processed in the
+      *     same run.
+      *   - 2020-REVERTIR-REGISTRO no longer restores soc-estado/
+      *     soc-pagado/soc-debe from the voided receipt's own before/
+      *     after snapshot (that clobbers whatever a later receipt did
+      *     to the same soc-reg row, e.g. the shared mes-cero record).
+      *     It now subtracts just that receipt's own delta
+      *     (aud-*-nuevo minus aud-*-ant) from the row's current
+      *     values, so reversing receipt 100 leaves receipt 101's
+      *     later, still-valid contribution in place. The reversal
+      *     entries themselves are staged in tabla-reversion and
+      *     written to auditoria.dat by 2030-GRABAR-REVERSIONES only
+      *     after the scan of auditoria.dat finishes and the file is
+      *     reopened EXTEND - auditoria.dat is LINE SEQUENTIAL, so it
+      *     cannot be read and written in the same open.
+      *   - PAGOS is now opened I-O instead of INPUT, and every
+      *     500-PROCESO-PAGO marks pag-procesado "S" on the recibo once
+      *     it has been applied. A restart after an abend resumes the
+      *     checkpointed socio/year from its first recibo again, but
+      *     already-applied recibos are now skipped instead of being
+      *     posted a second time.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -19,112 +104,254 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS soc-llave.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO "..\checkpoint.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  PAGOS.
-       01  pag-reg.
-           03 pag-recibo pic 9(10).
-           03 pag-socio pic 9(5).
-           03 pag-fecha pic 9(8).
-           03 pag-importe pic 9(8).
+           COPY "PAGREC.cpy".
 
        FD  SOCIOS.
-       01  soc-reg.
-           03 soc-llave.
-               05 soc-socio pic 9(5).
-               05 soc-mes pic 9(2).
-           03 soc-estado pic x.
-           03 soc-cuota pic 9(6).
-           03 soc-pagado pic 9(6).
-           03 soc-debe pic 9(6).
+           COPY "SOCREC.cpy".
+       FD  CUOTAS.
+           COPY "CUOTAREC.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITREC.cpy".
+       FD  CHECKPOINT.
+       01  cp-socio pic 9(5).
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
        WORKING-STORAGE SECTION.
+       77  w-flag-cuotas pic 9.
+           88 fin-arch-cuotas value 1.
+       77  w-ult-recibo pic 9(10).
+       77  w-ult-fecha pic 9(8).
+       77  w-pct-recargo pic 9(3) value 5.
+       01  w-meses-atraso pic s9(4).
+       01  w-periodo-debe pic s9(8).
+       01  w-periodo-pago pic s9(8).
+       01  w-recargo pic 9(6).
+       01  w-recargo-incremento pic 9(6).
+       01  w-estado-ant pic x.
+       01  w-pagado-ant pic 9(6).
+       01  w-debe-ant pic 9(6).
+       01  w-paragrafo-actual pic x(24).
        77  w-flag-pagos pic 9.
            88 fin-arch-pago value 1.
        77  w-flag-socios pic 9.
            88 fin-arch-socios value 1.
        01  w-pag-ant pic 9(5).
+       01  w-anio-proceso pic 9(4).
        01  w-soc-ant pic 9(5).
        01  w-imp-pag pic s9(8).
        01  w-imp-pagado pic s9(8).
        01  w-cuotas-pag pic 99.
        01  w-i pic 99.
-       01  w-importe-anual pic 9(8).
        01  w-mes-pagado pic 9(6).
        01  w-mes-debe pic 9(6).
        01  w-estado pic x value "C".
        01  w-total-pagado pic 9(8).
        01  w-total-anterior pic 9(8).
-       01  w-cuotas.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2000.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 2500.
-           03 filler pic 9(6) value 3000.
-           03 filler pic 9(6) value 3000.
-           03 filler pic 9(6) value 3500.
-           03 filler pic 9(6) value 3500.
-           03 filler pic 9(6) value 3800.
-           03 filler pic 9(6) value 3800.
-       01  tabla-cuotas REDEFINES w-cuotas.
-           03 vec-mes pic 9(6) OCCURS 12 TIMES.
+       01  tabla-cuotas.
+           03 cat-cuotas OCCURS 3 TIMES.
+               05 vec-mes pic 9(6) OCCURS 12 TIMES.
+       01  w-importe-anual-cat pic 9(8) OCCURS 3 TIMES.
+       77  w-idx-cat pic 9 value 1.
+       77  w-idx-cat-carga pic 9 value 1.
+       77  w-categoria-socio pic x value "A".
+       01  w-cnt-socios pic 9(6) value zero.
+       01  w-cnt-pagos pic 9(6) value zero.
+       01  w-cnt-importe pic 9(10) value zero.
+       01  w-cnt-exc-sin-pagos pic 9(6) value zero.
+       01  w-cnt-exc-socio pic 9(6) value zero.
+       01  w-cnt-exc-mes pic 9(6) value zero.
+       01  w-cnt-exc-mescero pic 9(6) value zero.
+       01  lin-resumen-tit.
+           03 filler pic x(32) value
+               "RESUMEN ACTUALIZACION DE PAGOS".
+       01  lin-resumen-det.
+           03 filler pic x(20) value spaces.
+           03 r-etiqueta pic x(28).
+           03 r-valor pic z.zzz.zzz.z99.
+       77  w-param pic x(20) value spaces.
+       77  w-modo-proceso pic x value "P".
+           88 modo-anulacion value "A".
+       77  w-recibo-anular pic 9(10) value zero.
+       77  w-flag-audit pic 9 value zero.
+           88 fin-arch-audit value 1.
+       77  w-flag-checkpoint pic 9 value zero.
+           88 fin-arch-checkpoint value 1.
+       77  w-ultimo-socio-ok pic 9(5) value zero.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+       01  w-delta-pagado pic s9(7).
+       01  w-delta-debe pic s9(7).
+       01  w-nuevo-pagado pic s9(7).
+       01  w-nuevo-debe pic s9(7).
+       77  w-cnt-reversiones pic 99 value zero.
+       01  tabla-reversion.
+           03 rev-det OCCURS 24 TIMES.
+               05 rev-socio pic 9(5).
+               05 rev-anio pic 9(4).
+               05 rev-mes pic 9(2).
+               05 rev-estado-ant pic x.
+               05 rev-pagado-ant pic 9(6).
+               05 rev-debe-ant pic 9(6).
+               05 rev-estado-nuevo pic x.
+               05 rev-pagado-nuevo pic 9(6).
+               05 rev-debe-nuevo pic 9(6).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-ACTUALIZAR.
-           PERFORM 200-POSICIONAR-CLAVE.
-           PERFORM UNTIL fin-arch-pago
-               PERFORM 400-INICIO-PAGO
-               PERFORM UNTIL fin-arch-pago or w-pag-ant NOT = pag-socio
-                       PERFORM 500-PROCESO-PAGO
-                       PERFORM 300-LEER-ARCH-PAGO
+           IF modo-anulacion
+               PERFORM 2000-ANULAR-PAGO
+           ELSE
+               PERFORM 200-POSICIONAR-CLAVE
+               PERFORM UNTIL fin-arch-pago
+                   PERFORM 400-INICIO-PAGO
+                   PERFORM UNTIL fin-arch-pago
+                       or w-pag-ant NOT = pag-socio
+                       or w-anio-proceso NOT = pag-anio
+                           PERFORM 500-PROCESO-PAGO
+                           PERFORM 300-LEER-ARCH-PAGO
+                   END-PERFORM
+                   PERFORM 600-FIN-PAGO
                END-PERFORM
-               PERFORM 600-FIN-PAGO
-           END-PERFORM.
+           END-IF.
            PERFORM 1000-FIN-ACTUALIZAR.
             STOP RUN.
 
        100-INICIO-ACTUALIZAR.
+           PERFORM 105-LEER-PARAMETRO.
            PERFORM 120-ABRIR-ARCHIVO.
+           PERFORM 125-CARGAR-TABLA-CUOTAS.
            PERFORM 130-OBTENER-TOTAL-ANUAL.
+           IF NOT modo-anulacion
+               PERFORM 135-LEER-CHECKPOINT
+           END-IF.
+       105-LEER-PARAMETRO.
+           ACCEPT w-param FROM COMMAND-LINE.
+           UNSTRING w-param DELIMITED BY SPACE
+               INTO w-modo-proceso w-recibo-anular.
+           IF w-modo-proceso = SPACE
+               MOVE "P" TO w-modo-proceso
+           END-IF.
        120-ABRIR-ARCHIVO.
-           OPEN INPUT PAGOS.
+           OPEN I-O PAGOS.
            OPEN I-O SOCIOS.
+           IF modo-anulacion
+               OPEN INPUT AUDITORIA
+           ELSE
+               OPEN EXTEND AUDITORIA
+           END-IF.
+           OPEN EXTEND EXCEPCIONES.
+       125-CARGAR-TABLA-CUOTAS.
+           OPEN INPUT CUOTAS.
+           PERFORM UNTIL fin-arch-cuotas
+               READ CUOTAS AT END MOVE 1 TO w-flag-cuotas
+               NOT AT END
+                   PERFORM 126-INDICE-CARGA
+                   MOVE cuota-tex-importe TO
+                       vec-mes(w-idx-cat-carga, cuota-tex-mes)
+           END-PERFORM.
+           CLOSE CUOTAS.
+       126-INDICE-CARGA.
+           EVALUATE cuota-tex-categoria
+               WHEN "V" MOVE 2 TO w-idx-cat-carga
+               WHEN "C" MOVE 3 TO w-idx-cat-carga
+               WHEN OTHER MOVE 1 TO w-idx-cat-carga
+           END-EVALUATE.
        130-OBTENER-TOTAL-ANUAL.
-           PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i>12
-               ADD vec-mes(w-i) TO w-importe-anual
+           PERFORM VARYING w-idx-cat-carga FROM 1 BY 1 UNTIL
+                   w-idx-cat-carga > 3
+               MOVE ZERO TO w-importe-anual-cat(w-idx-cat-carga)
+               PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i>12
+                   ADD vec-mes(w-idx-cat-carga, w-i) TO
+                       w-importe-anual-cat(w-idx-cat-carga)
+               END-PERFORM
            END-PERFORM.
+       132-DETERMINAR-INDICE-CATEGORIA.
+           EVALUATE w-categoria-socio
+               WHEN "V" MOVE 2 TO w-idx-cat
+               WHEN "C" MOVE 3 TO w-idx-cat
+               WHEN OTHER MOVE 1 TO w-idx-cat
+           END-EVALUATE.
+       135-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           READ CHECKPOINT AT END MOVE 1 TO w-flag-checkpoint.
+           IF NOT fin-arch-checkpoint
+               MOVE cp-socio TO w-ultimo-socio-ok
+               DISPLAY "REANUDANDO DESPUES DEL SOCIO " cp-socio
+           END-IF.
+           CLOSE CHECKPOINT.
        200-POSICIONAR-CLAVE.
-           MOVE ZERO TO pag-socio.
+           MOVE w-ultimo-socio-ok TO pag-socio.
            START PAGOS KEY IS > pag-socio
                INVALID KEY
                    DISPLAY "NO ENCONTRE AL SOCIO"
+                   ADD 1 TO w-cnt-exc-sin-pagos
+                   MOVE "200-POSICIONAR-CLAVE" TO w-paragrafo-actual
+                   MOVE pag-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE AL SOCIO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
                NOT INVALID KEY
                    PERFORM 300-LEER-ARCH-PAGO.
        300-LEER-ARCH-PAGO.
            READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos.
        400-INICIO-PAGO.
            MOVE pag-socio to w-pag-ant.
+           MOVE pag-anio to w-anio-proceso.
            MOVE ZERO TO w-imp-pag.
+           ADD 1 TO w-cnt-socios.
        500-PROCESO-PAGO.
-           add pag-importe to w-imp-pag.
+           IF pag-procesado = "S"
+               DISPLAY "PAGO YA APLICADO, OMITIDO: " pag-recibo
+           ELSE
+               MOVE pag-importe TO w-imp-pag
+               MOVE pag-recibo TO w-ult-recibo
+               MOVE pag-fecha TO w-ult-fecha
+               ADD 1 TO w-cnt-pagos
+               ADD pag-importe TO w-cnt-importe
+               PERFORM 700-BUSCO-SOCIO
+               MOVE "S" TO pag-procesado
+               REWRITE pag-reg
+           END-IF.
        600-FIN-PAGO.
-           PERFORM 700-BUSCO-SOCIO.
+           PERFORM 650-GRABAR-CHECKPOINT.
+       650-GRABAR-CHECKPOINT.
+           MOVE w-pag-ant TO cp-socio.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE cp-socio.
+           CLOSE CHECKPOINT.
        700-BUSCO-SOCIO.
            PERFORM 800-ARMO-CLAVE.
            PERFORM 810-POSICIONO-SOCIO.
        800-ARMO-CLAVE.
            MOVE w-pag-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
            MOVE ZERO to soc-mes.
        810-POSICIONO-SOCIO.
            START SOCIOS KEY IS = soc-llave
                    INVALID KEY
                    DISPLAY "NO ENCONTRE EL SOCIO"
+                   ADD 1 TO w-cnt-exc-socio
+                   MOVE "810-POSICIONO-SOCIO" TO w-paragrafo-actual
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE EL SOCIO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
                    NOT INVALID KEY
                    PERFORM 850-ACTUALIZO-SOCIO.
 
        850-ACTUALIZO-SOCIO.
            PERFORM 860-LEER-ARCH-SOCIO.
+           MOVE soc-categoria TO w-categoria-socio.
+           PERFORM 132-DETERMINAR-INDICE-CATEGORIA.
            IF soc-estado is = "C"
                DISPLAY "El socio ", soc-socio, " canceló todo"
            ELSE
@@ -145,11 +372,17 @@
        900-FIN-SOCIO.
            MOVE w-imp-pag TO w-total-anterior.
            move w-soc-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
            COMPUTE soc-mes= w-cuotas-pag - 1.
 
            START SOCIOS key is = soc-llave
                    INVALID KEY
                    DISPLAY "no esta el mes"
+                   ADD 1 TO w-cnt-exc-mes
+                   MOVE "900-FIN-SOCIO" TO w-paragrafo-actual
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ESTA EL MES" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
                    not INVALID KEY
                    PERFORM 910-DIF-MES-ANTERIOR.
 
@@ -157,54 +390,103 @@
        915-CALCULAR-NUEVO-MES.
       *      MOVE w-imp-pag TO w-total-anterior.
            PERFORM VARYING w-i from 1 by 1 UNTIL
-           w-cuotas-pag >12 or vec-mes(w-cuotas-pag) IS > w-imp-pag
+           w-cuotas-pag >12 or
+           vec-mes(w-idx-cat, w-cuotas-pag) IS > w-imp-pag
                PERFORM 930-CALCULAR-IMPORTE
            END-PERFORM.
            PERFORM 935-RESTO-IMPORTE-PAGADO.
            PERFORM 950-BUSCAR-MES-CERO.
        930-CALCULAR-IMPORTE.
-               MOVE vec-mes(w-cuotas-pag)to w-mes-pagado.
+               MOVE vec-mes(w-idx-cat, w-cuotas-pag) to w-mes-pagado.
                COMPUTE w-imp-pag=w-imp-pag - w-mes-pagado.
                MOVE w-mes-pagado TO w-total-pagado.
                PERFORM 920-ACTUALIZAR-SOCIO.
            IF w-cuotas-pag is not =12
                 add 1 TO w-cuotas-pag
             END-IF.
+       905-CALCULAR-RECARGO.
+           COMPUTE w-periodo-debe = soc-anio * 12 + soc-mes.
+           COMPUTE w-periodo-pago =
+               FUNCTION NUMVAL(w-ult-fecha(1:4)) * 12
+               + FUNCTION NUMVAL(w-ult-fecha(5:2)).
+           COMPUTE w-meses-atraso = w-periodo-pago - w-periodo-debe.
+           IF w-meses-atraso > 0
+               COMPUTE w-recargo ROUNDED =
+                   vec-mes(w-idx-cat, soc-mes) * w-meses-atraso *
+                   w-pct-recargo / 100
+               IF w-recargo > soc-recargo
+                   COMPUTE w-recargo-incremento =
+                       w-recargo - soc-recargo
+                   ADD w-recargo-incremento TO soc-debe
+                   MOVE w-recargo TO soc-recargo
+               END-IF
+           ELSE
+               MOVE ZERO TO w-recargo
+           END-IF.
        910-DIF-MES-ANTERIOR.
            PERFORM 860-LEER-ARCH-SOCIO.
            IF soc-mes > 0
                    IF soc-debe > 0
+                       PERFORM 890-GUARDAR-ANTERIOR
+                       PERFORM 905-CALCULAR-RECARGO
                        move w-imp-pag to w-imp-pagado
                        COMPUTE w-imp-pag= w-imp-pag - soc-debe
-                       MOVE vec-mes(soc-mes) TO soc-cuota
+                       COMPUTE soc-cuota=
+                           vec-mes(w-idx-cat, soc-mes) + w-recargo
                        IF w-imp-pag >= 0
                            MOVE "C" TO soc-estado
-                           MOVE vec-mes(soc-mes) TO soc-pagado
+                           COMPUTE soc-pagado =
+                               vec-mes(w-idx-cat, soc-mes) + w-recargo
                            MOVE ZERO TO soc-debe
                            REWRITE soc-reg
+                           MOVE "910-DIF-MES-CANCELA" TO
+                               w-paragrafo-actual
+                           PERFORM 895-AUDITAR-CAMBIO
                            PERFORM 915-CALCULAR-NUEVO-MES
                        ELSE
                          COMPUTE soc-pagado= soc-pagado + w-imp-pagado
                          COMPUTE soc-debe= soc-debe - w-imp-pagado
                          REWRITE soc-reg
+                         MOVE "910-DIF-MES-PARCIAL" TO
+                             w-paragrafo-actual
+                         PERFORM 895-AUDITAR-CAMBIO
                        END-IF
                    ELSE
                        PERFORM 915-CALCULAR-NUEVO-MES
                   END-IF
            ELSE
            PERFORM 915-CALCULAR-NUEVO-MES.
+       890-GUARDAR-ANTERIOR.
+           MOVE soc-estado TO w-estado-ant.
+           MOVE soc-pagado TO w-pagado-ant.
+           MOVE soc-debe TO w-debe-ant.
+       895-AUDITAR-CAMBIO.
+           MOVE FUNCTION CURRENT-DATE TO aud-fecha-hora.
+           MOVE w-paragrafo-actual TO aud-paragrafo.
+           MOVE soc-socio TO aud-socio.
+           MOVE soc-anio TO aud-anio.
+           MOVE soc-mes TO aud-mes.
+           MOVE w-ult-recibo TO aud-recibo.
+           MOVE w-estado-ant TO aud-estado-ant.
+           MOVE w-pagado-ant TO aud-pagado-ant.
+           MOVE w-debe-ant TO aud-debe-ant.
+           MOVE soc-estado TO aud-estado-nuevo.
+           MOVE soc-pagado TO aud-pagado-nuevo.
+           MOVE soc-debe TO aud-debe-nuevo.
+           WRITE aud-reg.
        935-RESTO-IMPORTE-PAGADO.
-            IF vec-mes(w-cuotas-pag) IS > w-imp-pag
+            IF vec-mes(w-idx-cat, w-cuotas-pag) IS > w-imp-pag
                    and w-imp-pag is not=0
                    PERFORM 940-PREPARAR-DATOS
              END-IF.
        940-PREPARAR-DATOS.
               MOVE w-imp-pag to w-total-pagado.
-              MOVE vec-mes(w-cuotas-pag) TO w-mes-pagado
+              MOVE vec-mes(w-idx-cat, w-cuotas-pag) TO w-mes-pagado
               COMPUTE w-mes-debe= w-mes-pagado - w-imp-pag.
                PERFORM 920-ACTUALIZAR-SOCIO.
        920-ACTUALIZAR-SOCIO.
              MOVE w-soc-ant to soc-socio.
+             MOVE w-anio-proceso to soc-anio.
              MOVE w-cuotas-pag to soc-mes.
              IF w-mes-debe=0
                 MOVE "C" to soc-estado
@@ -214,25 +496,185 @@
              MOVE w-mes-pagado to soc-cuota.
              MOVE w-total-pagado  TO soc-pagado.
              MOVE w-mes-debe TO soc-debe.
+             MOVE ZERO TO soc-recargo.
+             MOVE SPACE TO w-estado-ant.
+             MOVE ZERO TO w-pagado-ant.
+             MOVE ZERO TO w-debe-ant.
              WRITE soc-reg.
+             MOVE "920-ACTUALIZAR-SOCIO" TO w-paragrafo-actual.
+             PERFORM 895-AUDITAR-CAMBIO.
        950-BUSCAR-MES-CERO.
            MOVE w-soc-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
            MOVE zero to soc-mes.
            READ SOCIOS INVALID KEY
                        DISPLAY "no encontre socio"
+                       ADD 1 TO w-cnt-exc-mescero
+                       MOVE "950-BUSCAR-MES-CERO" TO w-paragrafo-actual
+                       MOVE soc-socio TO w-exc-clave
+                       MOVE "NO ENCONTRE SOCIO (MES CERO)" TO
+                           w-exc-mensaje
+                       PERFORM 995-REGISTRAR-EXCEPCION
                        not INVALID KEY
                        PERFORM 960-ACTUALIZAR-MES-CERO.
        960-ACTUALIZAR-MES-CERO.
-
+           PERFORM 890-GUARDAR-ANTERIOR.
            ADD w-total-anterior TO soc-pagado.
-           IF soc-pagado=w-importe-anual
+           IF soc-pagado > w-importe-anual-cat(w-idx-cat)
+               COMPUTE soc-saldo-favor =
+                   soc-pagado - w-importe-anual-cat(w-idx-cat)
+               MOVE w-importe-anual-cat(w-idx-cat) TO soc-pagado
                MOVE "C" TO soc-estado
            ELSE
-               MOVE "A" TO soc-estado.
+               IF soc-pagado = w-importe-anual-cat(w-idx-cat)
+                   MOVE "C" TO soc-estado
+               ELSE
+                   MOVE "A" TO soc-estado
+               END-IF
+           END-IF.
            MOVE ZERO TO soc-cuota.
            MOVE ZERO TO soc-debe.
            reWRITE soc-reg.
+           MOVE "960-ACTUALIZAR-MES-CERO" TO w-paragrafo-actual.
+           PERFORM 895-AUDITAR-CAMBIO.
 
+       2000-ANULAR-PAGO.
+           MOVE w-recibo-anular TO pag-recibo.
+           READ PAGOS INVALID KEY
+                   DISPLAY "RECIBO A ANULAR NO EXISTE"
+                   MOVE "2000-ANULAR-PAGO" TO w-paragrafo-actual
+                   MOVE w-recibo-anular TO w-exc-clave
+                   MOVE "RECIBO A ANULAR NO EXISTE" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+               NOT INVALID KEY
+                   PERFORM 2010-BUSCAR-Y-REVERTIR
+           END-READ.
+       2010-BUSCAR-Y-REVERTIR.
+           MOVE 0 TO w-flag-audit.
+           MOVE ZERO TO w-cnt-reversiones.
+           PERFORM UNTIL fin-arch-audit
+               READ AUDITORIA AT END MOVE 1 TO w-flag-audit
+               NOT AT END
+                   IF aud-recibo = w-recibo-anular
+                       PERFORM 2020-REVERTIR-REGISTRO
+                   END-IF
+           END-PERFORM.
+      *        auditoria.dat es LINE SEQUENTIAL: no se puede leer y
+      *        escribir con el mismo OPEN. Se cierra aqui, recien leido
+      *        por completo, y se reabre EXTEND para que 2030 pueda
+      *        grabar las reversiones encontradas arriba.
+           CLOSE AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           PERFORM 2030-GRABAR-REVERSIONES.
+       2020-REVERTIR-REGISTRO.
+           MOVE aud-socio TO soc-socio.
+           MOVE aud-anio TO soc-anio.
+           MOVE aud-mes TO soc-mes.
+           READ SOCIOS INVALID KEY
+                   DISPLAY "NO ENCONTRE EL SOCIO AL ANULAR"
+                   MOVE "2020-REVERTIR-REGISTRO" TO w-paragrafo-actual
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE EL SOCIO AL ANULAR" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+               NOT INVALID KEY
+                   PERFORM 890-GUARDAR-ANTERIOR
+                   PERFORM 897-APLICAR-DELTA-REVERSION
+                   REWRITE soc-reg
+                   PERFORM 896-APILAR-REVERSION
+           END-READ.
+       897-APLICAR-DELTA-REVERSION.
+      *        Resta el aporte propio de este recibo a los valores
+      *        ACTUALES del registro en vez de pisarlos con la foto
+      *        previa, para no borrar lo que haya hecho otro recibo
+      *        posterior sobre el mismo soc-reg (tipicamente mes-cero).
+           COMPUTE w-delta-pagado = aud-pagado-nuevo - aud-pagado-ant.
+           COMPUTE w-delta-debe = aud-debe-nuevo - aud-debe-ant.
+           COMPUTE w-nuevo-pagado = soc-pagado - w-delta-pagado.
+           IF w-nuevo-pagado < 0
+               MOVE ZERO TO soc-pagado
+           ELSE
+               MOVE w-nuevo-pagado TO soc-pagado
+           END-IF.
+           COMPUTE w-nuevo-debe = soc-debe - w-delta-debe.
+           IF w-nuevo-debe < 0
+               MOVE ZERO TO soc-debe
+           ELSE
+               MOVE w-nuevo-debe TO soc-debe
+           END-IF.
+           IF soc-debe = ZERO
+               MOVE "C" TO soc-estado
+           ELSE
+               MOVE "A" TO soc-estado
+           END-IF.
+       896-APILAR-REVERSION.
+           IF w-cnt-reversiones < 24
+               ADD 1 TO w-cnt-reversiones
+               MOVE soc-socio TO rev-socio(w-cnt-reversiones)
+               MOVE soc-anio TO rev-anio(w-cnt-reversiones)
+               MOVE soc-mes TO rev-mes(w-cnt-reversiones)
+               MOVE w-estado-ant TO rev-estado-ant(w-cnt-reversiones)
+               MOVE w-pagado-ant TO rev-pagado-ant(w-cnt-reversiones)
+               MOVE w-debe-ant TO rev-debe-ant(w-cnt-reversiones)
+               MOVE soc-estado TO rev-estado-nuevo(w-cnt-reversiones)
+               MOVE soc-pagado TO rev-pagado-nuevo(w-cnt-reversiones)
+               MOVE soc-debe TO rev-debe-nuevo(w-cnt-reversiones)
+           END-IF.
+       2030-GRABAR-REVERSIONES.
+           PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i > w-cnt-reversiones
+               PERFORM 2040-ESCRIBIR-REVERSION
+           END-PERFORM.
+       2040-ESCRIBIR-REVERSION.
+           MOVE FUNCTION CURRENT-DATE TO aud-fecha-hora.
+           MOVE "2020-REVERTIR-REGISTRO" TO aud-paragrafo.
+           MOVE rev-socio(w-i) TO aud-socio.
+           MOVE rev-anio(w-i) TO aud-anio.
+           MOVE rev-mes(w-i) TO aud-mes.
+           MOVE w-recibo-anular TO aud-recibo.
+           MOVE rev-estado-ant(w-i) TO aud-estado-ant.
+           MOVE rev-pagado-ant(w-i) TO aud-pagado-ant.
+           MOVE rev-debe-ant(w-i) TO aud-debe-ant.
+           MOVE rev-estado-nuevo(w-i) TO aud-estado-nuevo.
+           MOVE rev-pagado-nuevo(w-i) TO aud-pagado-nuevo.
+           MOVE rev-debe-nuevo(w-i) TO aud-debe-nuevo.
+           WRITE aud-reg.
        1000-FIN-ACTUALIZAR.
-           CLOSE PAGOS SOCIOS.
+           IF NOT modo-anulacion
+               PERFORM 1010-IMPRIMIR-RESUMEN
+               MOVE ZERO TO cp-socio
+               OPEN OUTPUT CHECKPOINT
+               WRITE cp-socio
+               CLOSE CHECKPOINT
+           END-IF.
+           CLOSE PAGOS SOCIOS AUDITORIA EXCEPCIONES.
+       1010-IMPRIMIR-RESUMEN.
+           DISPLAY lin-resumen-tit.
+           MOVE "SOCIOS PROCESADOS" TO r-etiqueta.
+           MOVE w-cnt-socios TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "PAGOS APLICADOS" TO r-etiqueta.
+           MOVE w-cnt-pagos TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "IMPORTE TOTAL APLICADO" TO r-etiqueta.
+           MOVE w-cnt-importe TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "SOCIOS SIN PAGOS (START)" TO r-etiqueta.
+           MOVE w-cnt-exc-sin-pagos TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "SOCIO NO ENCONTRADO" TO r-etiqueta.
+           MOVE w-cnt-exc-socio TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "MES NO ENCONTRADO" TO r-etiqueta.
+           MOVE w-cnt-exc-mes TO r-valor.
+           DISPLAY lin-resumen-det.
+           MOVE "MES-CERO NO ENCONTRADO" TO r-etiqueta.
+           MOVE w-cnt-exc-mescero TO r-valor.
+           DISPLAY lin-resumen-det.
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "SEGPARCIALIND" TO exc-programa.
+           MOVE w-paragrafo-actual TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
        END PROGRAM YOUR-PROGRAM-NAME.
