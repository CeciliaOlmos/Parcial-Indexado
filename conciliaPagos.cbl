@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reconciliation report between pagos.dat and socios.dat.
+      *          For each socio, totals what pagos.dat says was
+      *          collected (sum of pag-importe) against what socios.dat
+      *          says was applied (sum of soc-pagado on the monthly
+      *          cuotas plus any soc-saldo-favor parked on mes-cero),
+      *          and flags socios where the two totals disagree.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave
+                   ALTERNATE RECORD KEY IS soc-estado WITH DUPLICATES.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag-socios pic 9 value 0.
+           88 fin-arch-socios value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-arch-pagos value 1.
+       77  w-socio-actual pic 9(5).
+       77  w-tot-aplicado pic 9(8) value zero.
+       77  w-tot-pagado pic 9(8) value zero.
+       77  w-cnt-mismatch pic 9(6) value zero.
+       77  w-cnt-socios pic 9(6) value zero.
+       01  lin-cabecera.
+           03 filler pic x(7) value "SOCIO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(11) value "APLICADO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(11) value "PAGADO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(10) value "DIFERENCIA".
+       01  lin-detalle.
+           03 a-socio pic zzzzz value spaces.
+           03 filler pic x(6) value spaces.
+           03 a-aplicado pic zz.zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-pagado pic zz.zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-diferencia pic -zz.zzz.zz9.
+           03 filler pic x(2) value spaces.
+           03 a-marca pic x(12) value spaces.
+       01  lin-resumen.
+           03 filler pic x(20) value "SOCIOS ANALIZADOS: ".
+           03 r-socios pic zzzzz9.
+           03 filler pic x(4) value spaces.
+           03 filler pic x(20) value "CON DIFERENCIAS: ".
+           03 r-mismatch pic zzzzz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SIGUIENTE-SOCIO.
+           PERFORM UNTIL fin-arch-socios
+               PERFORM 300-PROCESAR-GRUPO-SOCIO
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT PAGOS.
+           DISPLAY lin-cabecera.
+
+       200-LEER-SIGUIENTE-SOCIO.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios.
+
+       300-PROCESAR-GRUPO-SOCIO.
+           MOVE soc-socio TO w-socio-actual.
+           MOVE ZERO TO w-tot-aplicado.
+           PERFORM UNTIL fin-arch-socios
+               OR soc-socio NOT = w-socio-actual
+               IF soc-mes = ZERO
+                   ADD soc-saldo-favor TO w-tot-aplicado
+               ELSE
+                   ADD soc-pagado TO w-tot-aplicado
+               END-IF
+               PERFORM 200-LEER-SIGUIENTE-SOCIO
+           END-PERFORM.
+           PERFORM 400-SUMAR-PAGOS.
+           PERFORM 500-IMPRIMIR-SOCIO.
+
+       400-SUMAR-PAGOS.
+           MOVE ZERO TO w-tot-pagado.
+           MOVE 0 TO w-flag-pagos.
+           MOVE w-socio-actual TO pag-socio.
+           START PAGOS KEY IS = pag-socio
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-arch-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               NOT AT END
+                   IF pag-socio NOT = w-socio-actual
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       ADD pag-importe TO w-tot-pagado
+                   END-IF
+           END-PERFORM.
+
+       500-IMPRIMIR-SOCIO.
+           ADD 1 TO w-cnt-socios.
+           MOVE w-socio-actual TO a-socio.
+           MOVE w-tot-aplicado TO a-aplicado.
+           MOVE w-tot-pagado TO a-pagado.
+           COMPUTE a-diferencia = w-tot-pagado - w-tot-aplicado.
+           IF w-tot-pagado NOT = w-tot-aplicado
+               MOVE "*** REVISAR" TO a-marca
+               ADD 1 TO w-cnt-mismatch
+           ELSE
+               MOVE spaces TO a-marca
+           END-IF.
+           DISPLAY lin-detalle.
+
+       900-FIN.
+           MOVE w-cnt-socios TO r-socios.
+           MOVE w-cnt-mismatch TO r-mismatch.
+           DISPLAY lin-resumen.
+           CLOSE SOCIOS.
+           CLOSE PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
