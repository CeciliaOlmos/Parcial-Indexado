@@ -0,0 +1,363 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end close. Archives the outgoing year's
+      *          socios.dat/pagos.dat records to dated historical
+      *          files, then generates the new year's mes-cero..mes-12
+      *          cuota records for every socio from the current rate
+      *          table, carrying any soc-saldo-favor left on the old
+      *          mes-cero into the new year's first cuota.
+      * Tectonics: cobc
+      * Modification history:
+      *   - Failed WRITEs of the new year's records now also log to
+      *     excepciones.dat via 995-REGISTRAR-EXCEPCION, the same
+      *     exceptions file segParcialIndex writes to.
+      *   - The new year's cuota table is now kept one per socio
+      *     category (cuotas.dat carries a category column); soc-
+      *     categoria is carried forward from the old mes-cero into
+      *     the new one, the same way soc-saldo-favor already is, and
+      *     selects which table 420/440/450 use to build the new year.
+      *   - Archived pagos.dat records are now deleted from PAGOS right
+      *     after they're written to pag-hist-lin. socios.dat records
+      *     are purged in a separate 500-PURGAR-SOCIOS-ANIO pass run
+      *     after 400-GENERAR-ANIO-NUEVO, since that paragraph still
+      *     needs to read the outgoing year's mes-cero records to carry
+      *     soc-saldo-favor/soc-categoria into the new year - deleting
+      *     them during 200-ARCHIVAR-SOCIOS would have erased that
+      *     source data before it could be used.
+      *   - 410-GENERAR-SOCIO-NUEVO now also writes a synthetic pag-reg
+      *     (pag-forma-pago "S") for the soc-saldo-favor amount applied
+      *     against the new year's first cuota, with the next free
+      *     pag-recibo determined once up front in 150-DETERMINAR-
+      *     ULTIMO-RECIBO. Without it the credit showed up in soc-
+      *     pagado with no matching pag-importe anywhere, and once the
+      *     outgoing year's pagos.dat rows were purged conciliaPagos.cbl
+      *     had no way to ever see the two totals agree again.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave
+                   ALTERNATE RECORD KEY IS soc-estado WITH DUPLICATES.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SOC-HIST ASSIGN TO w-nombre-hist-soc
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT PAG-HIST ASSIGN TO w-nombre-hist-pag
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  CUOTAS.
+           COPY "CUOTAREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
+       FD  SOC-HIST.
+       01  soc-hist-lin pic x(37).
+       FD  PAG-HIST.
+       01  pag-hist-lin pic x(37).
+       WORKING-STORAGE SECTION.
+       77  w-param pic x(20) value spaces.
+       77  w-anio-actual pic 9(4) value zero.
+       77  w-anio-nuevo pic 9(4) value zero.
+       77  w-anio-tex pic 9(4) value zero.
+       77  w-flag-socios pic 9 value zero.
+           88 fin-arch-socios value 1.
+       77  w-flag-pagos pic 9 value zero.
+           88 fin-arch-pagos value 1.
+       77  w-flag-cuotas pic 9 value zero.
+           88 fin-arch-cuotas value 1.
+       77  w-socio-actual pic 9(5) value zero.
+       77  w-saldo-favor-ant pic 9(6) value zero.
+       77  w-saldo-favor-nuevo pic 9(6) value zero.
+       77  w-cuota-mes1 pic 9(6) value zero.
+       77  w-pagado-mes1 pic 9(6) value zero.
+       77  w-debe-mes1 pic 9(6) value zero.
+       77  w-estado-mes1 pic x value "A".
+       77  w-i pic 99 value zero.
+       01  tabla-cuotas-nuevo.
+           03 cat-cuotas-nuevo OCCURS 3 TIMES.
+               05 vec-mes-nuevo pic 9(6) OCCURS 12 TIMES.
+       77  w-idx-cat pic 9 value 1.
+       77  w-idx-cat-carga pic 9 value 1.
+       77  w-categoria-actual pic x value "A".
+       77  w-ultimo-recibo pic 9(10) value zero.
+       01  w-nombre-hist-soc pic x(40) value spaces.
+       01  w-nombre-hist-pag pic x(40) value spaces.
+       77  w-exc-paragrafo pic x(24) value spaces.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-ARCHIVAR-SOCIOS.
+           PERFORM 300-ARCHIVAR-PAGOS.
+           PERFORM 400-GENERAR-ANIO-NUEVO.
+           PERFORM 500-PURGAR-SOCIOS-ANIO.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-param FROM COMMAND-LINE.
+           UNSTRING w-param DELIMITED BY SPACE
+               INTO w-anio-actual w-anio-nuevo.
+           IF w-anio-nuevo = ZERO
+               COMPUTE w-anio-nuevo = w-anio-actual + 1
+           END-IF.
+           PERFORM 110-ARMAR-NOMBRES.
+           OPEN I-O SOCIOS.
+           OPEN I-O PAGOS.
+           OPEN OUTPUT SOC-HIST.
+           OPEN OUTPUT PAG-HIST.
+           OPEN EXTEND EXCEPCIONES.
+           PERFORM 120-CARGAR-TABLA-CUOTAS.
+           PERFORM 150-DETERMINAR-ULTIMO-RECIBO.
+
+       110-ARMAR-NOMBRES.
+           MOVE w-anio-actual TO w-anio-tex.
+           STRING "..\socios" w-anio-tex ".dat" DELIMITED BY SIZE
+               INTO w-nombre-hist-soc.
+           STRING "..\pagos" w-anio-tex ".dat" DELIMITED BY SIZE
+               INTO w-nombre-hist-pag.
+
+       120-CARGAR-TABLA-CUOTAS.
+           OPEN INPUT CUOTAS.
+           PERFORM UNTIL fin-arch-cuotas
+               READ CUOTAS AT END MOVE 1 TO w-flag-cuotas
+               NOT AT END
+                   PERFORM 125-INDICE-CARGA
+                   MOVE cuota-tex-importe
+                       TO vec-mes-nuevo(w-idx-cat-carga, cuota-tex-mes)
+           END-PERFORM.
+           CLOSE CUOTAS.
+       125-INDICE-CARGA.
+           EVALUATE cuota-tex-categoria
+               WHEN "V" MOVE 2 TO w-idx-cat-carga
+               WHEN "C" MOVE 3 TO w-idx-cat-carga
+               WHEN OTHER MOVE 1 TO w-idx-cat-carga
+           END-EVALUATE.
+       126-DETERMINAR-INDICE-CATEGORIA.
+           EVALUATE w-categoria-actual
+               WHEN "V" MOVE 2 TO w-idx-cat
+               WHEN "C" MOVE 3 TO w-idx-cat
+               WHEN OTHER MOVE 1 TO w-idx-cat
+           END-EVALUATE.
+
+       150-DETERMINAR-ULTIMO-RECIBO.
+           MOVE ALL "9" TO pag-recibo.
+           START PAGOS KEY IS <= pag-recibo
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           IF NOT fin-arch-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+           END-IF.
+           IF fin-arch-pagos
+               MOVE ZERO TO w-ultimo-recibo
+           ELSE
+               MOVE pag-recibo TO w-ultimo-recibo
+           END-IF.
+           MOVE 0 TO w-flag-pagos.
+
+       200-ARCHIVAR-SOCIOS.
+           MOVE ZERO TO soc-socio soc-anio soc-mes.
+           START SOCIOS KEY IS >= soc-llave
+               INVALID KEY MOVE 1 TO w-flag-socios
+           END-START.
+           PERFORM UNTIL fin-arch-socios
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios
+               NOT AT END
+                   IF soc-anio = w-anio-actual
+                       MOVE soc-reg TO soc-hist-lin
+                       WRITE soc-hist-lin
+                   END-IF
+           END-PERFORM.
+
+       300-ARCHIVAR-PAGOS.
+           MOVE 0 TO w-flag-pagos.
+           MOVE ZERO TO pag-recibo.
+           START PAGOS KEY IS >= pag-recibo
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-arch-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               NOT AT END
+                   IF pag-anio = w-anio-actual
+                       MOVE pag-reg TO pag-hist-lin
+                       WRITE pag-hist-lin
+                       DELETE PAGOS RECORD
+                   END-IF
+           END-PERFORM.
+
+       400-GENERAR-ANIO-NUEVO.
+           MOVE 0 TO w-flag-socios.
+           MOVE ZERO TO soc-socio soc-anio soc-mes.
+           START SOCIOS KEY IS >= soc-llave
+               INVALID KEY MOVE 1 TO w-flag-socios
+           END-START.
+           PERFORM UNTIL fin-arch-socios
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios
+               NOT AT END
+                   IF soc-anio = w-anio-actual AND soc-mes = ZERO
+                       PERFORM 410-GENERAR-SOCIO-NUEVO
+                   END-IF
+           END-PERFORM.
+
+       410-GENERAR-SOCIO-NUEVO.
+           MOVE soc-socio TO w-socio-actual.
+           MOVE soc-saldo-favor TO w-saldo-favor-ant.
+           MOVE soc-categoria TO w-categoria-actual.
+           PERFORM 126-DETERMINAR-INDICE-CATEGORIA.
+           PERFORM 420-APLICAR-SALDO-FAVOR.
+           IF w-saldo-favor-ant > ZERO
+               PERFORM 425-GRABAR-PAGO-SALDO-FAVOR
+           END-IF.
+           PERFORM 430-GRABAR-MES-CERO-NUEVO.
+           PERFORM 440-GRABAR-MES-UNO-NUEVO.
+           PERFORM VARYING w-i FROM 2 BY 1 UNTIL w-i > 12
+               PERFORM 450-GRABAR-MES-NUEVO
+           END-PERFORM.
+
+       420-APLICAR-SALDO-FAVOR.
+           MOVE vec-mes-nuevo(w-idx-cat, 1) TO w-cuota-mes1.
+           IF w-saldo-favor-ant > w-cuota-mes1
+               MOVE w-cuota-mes1 TO w-pagado-mes1
+               MOVE ZERO TO w-debe-mes1
+               COMPUTE w-saldo-favor-nuevo =
+                   w-saldo-favor-ant - w-cuota-mes1
+               MOVE "C" TO w-estado-mes1
+           ELSE
+               MOVE w-saldo-favor-ant TO w-pagado-mes1
+               COMPUTE w-debe-mes1 = w-cuota-mes1 - w-saldo-favor-ant
+               MOVE ZERO TO w-saldo-favor-nuevo
+               IF w-debe-mes1 = ZERO
+                   MOVE "C" TO w-estado-mes1
+               ELSE
+                   MOVE "A" TO w-estado-mes1
+               END-IF
+           END-IF.
+
+       425-GRABAR-PAGO-SALDO-FAVOR.
+           ADD 1 TO w-ultimo-recibo.
+           MOVE w-ultimo-recibo TO pag-recibo.
+           MOVE w-socio-actual TO pag-socio.
+           MOVE w-anio-nuevo TO pag-anio.
+           COMPUTE pag-fecha = w-anio-nuevo * 10000 + 0101.
+           MOVE w-pagado-mes1 TO pag-importe.
+           MOVE "S" TO pag-forma-pago.
+           MOVE "S" TO pag-procesado.
+           WRITE pag-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR PAGO DE SALDO A FAVOR"
+                   MOVE "425-GRABAR-PAGO-SALDO-FAVOR" TO w-exc-paragrafo
+                   MOVE w-socio-actual TO w-exc-clave
+                   MOVE "NO PUDE GRABAR PAGO DE SALDO A FAVOR" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       430-GRABAR-MES-CERO-NUEVO.
+           MOVE w-socio-actual TO soc-socio.
+           MOVE w-anio-nuevo TO soc-anio.
+           MOVE ZERO TO soc-mes.
+           MOVE "A" TO soc-estado.
+           MOVE ZERO TO soc-cuota.
+           MOVE ZERO TO soc-pagado.
+           MOVE ZERO TO soc-debe.
+           MOVE w-saldo-favor-nuevo TO soc-saldo-favor.
+           MOVE ZERO TO soc-recargo.
+           MOVE w-categoria-actual TO soc-categoria.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "YA EXISTE MES CERO ANIO NUEVO"
+                   MOVE "430-GRABAR-MES-CERO-NUEVO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "YA EXISTE MES CERO ANIO NUEVO" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       440-GRABAR-MES-UNO-NUEVO.
+           MOVE w-socio-actual TO soc-socio.
+           MOVE w-anio-nuevo TO soc-anio.
+           MOVE 1 TO soc-mes.
+           MOVE w-estado-mes1 TO soc-estado.
+           MOVE w-cuota-mes1 TO soc-cuota.
+           MOVE w-pagado-mes1 TO soc-pagado.
+           MOVE w-debe-mes1 TO soc-debe.
+           MOVE ZERO TO soc-saldo-favor.
+           MOVE ZERO TO soc-recargo.
+           MOVE w-categoria-actual TO soc-categoria.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "YA EXISTE MES 1 ANIO NUEVO"
+                   MOVE "440-GRABAR-MES-UNO-NUEVO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "YA EXISTE MES 1 ANIO NUEVO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       450-GRABAR-MES-NUEVO.
+           MOVE w-socio-actual TO soc-socio.
+           MOVE w-anio-nuevo TO soc-anio.
+           MOVE w-i TO soc-mes.
+           MOVE "A" TO soc-estado.
+           MOVE vec-mes-nuevo(w-idx-cat, w-i) TO soc-cuota.
+           MOVE ZERO TO soc-pagado.
+           MOVE vec-mes-nuevo(w-idx-cat, w-i) TO soc-debe.
+           MOVE ZERO TO soc-saldo-favor.
+           MOVE ZERO TO soc-recargo.
+           MOVE w-categoria-actual TO soc-categoria.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "YA EXISTE MES ANIO NUEVO"
+                   MOVE "450-GRABAR-MES-NUEVO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "YA EXISTE MES ANIO NUEVO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       500-PURGAR-SOCIOS-ANIO.
+           MOVE 0 TO w-flag-socios.
+           MOVE ZERO TO soc-socio soc-anio soc-mes.
+           START SOCIOS KEY IS >= soc-llave
+               INVALID KEY MOVE 1 TO w-flag-socios
+           END-START.
+           PERFORM UNTIL fin-arch-socios
+               READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios
+               NOT AT END
+                   IF soc-anio = w-anio-actual
+                       DELETE SOCIOS RECORD
+                   END-IF
+           END-PERFORM.
+
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "CIERREEJER" TO exc-programa.
+           MOVE w-exc-paragrafo TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE PAGOS.
+           CLOSE SOC-HIST.
+           CLOSE PAG-HIST.
+           CLOSE EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
