@@ -0,0 +1,12 @@
+      ******************************************************************
+      * cuota-tex-reg - registro del archivo de tasas mensuales
+      * (cuotas.dat), una linea por mes con el importe de la cuota.
+      * Compartido por parcialDos y segParcialIndex.
+      *   - cuota-tex-categoria distingue la tabla de cuotas de cada
+      *     categoria de socio (A=activo, V=vitalicio, C=cadete); hay
+      *     doce lineas (una por mes) por cada categoria en cuotas.dat.
+      ******************************************************************
+       01  cuota-tex-reg.
+           03 cuota-tex-categoria pic x.
+           03 cuota-tex-mes pic 9(2).
+           03 cuota-tex-importe pic 9(6).
