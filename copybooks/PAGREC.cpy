@@ -0,0 +1,19 @@
+      ******************************************************************
+      * pag-reg - registro de pagos (FD PAGOS).
+      * Compartido por pagTexIndex, leePagos, parcialDos y
+      * segParcialIndex para que un campo nuevo se agregue una sola vez.
+      ******************************************************************
+       01  pag-reg.
+           03 pag-recibo pic 9(10).
+           03 pag-socio pic 9(5).
+           03 pag-anio pic 9(4).
+           03 pag-fecha pic 9(8).
+           03 pag-importe pic 9(8).
+           03 pag-forma-pago pic x.
+      *        E = efectivo, T = transferencia, D = deposito bancario,
+      *        C = tarjeta, S = saldo a favor aplicado de oficio (sin
+      *        ingreso de caja, ver cierreDeEjercicio.cbl).
+           03 pag-procesado pic x value space.
+      *        S = ya fue aplicado a soc-reg por segParcialIndex o
+      *        pagoDirecto; deja el REWRITE de un recibo idempotente
+      *        si un reinicio del batch vuelve a leerlo.
