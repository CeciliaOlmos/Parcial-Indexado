@@ -0,0 +1,12 @@
+      ******************************************************************
+      * exc-reg - linea del archivo de excepciones (excepciones.dat),
+      * una por cada condicion de error que antes solo se mostraba por
+      * DISPLAY, para que operaciones tenga un registro de lo que paso
+      * en una corrida sin tener que revisar la consola.
+      ******************************************************************
+       01  exc-reg.
+           03 exc-fecha-hora pic x(21).
+           03 exc-programa pic x(16).
+           03 exc-paragrafo pic x(24).
+           03 exc-clave pic x(16).
+           03 exc-mensaje pic x(40).
