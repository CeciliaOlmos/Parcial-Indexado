@@ -0,0 +1,24 @@
+      ******************************************************************
+      * soc-reg - registro maestro de socios (FD SOCIOS).
+      * Compartido por SocTexIndex, leeSocios, parcialDos y
+      * segParcialIndex para que un campo nuevo se agregue una sola vez.
+      ******************************************************************
+       01  soc-reg.
+           03 soc-llave.
+               05 soc-socio pic 9(5).
+               05 soc-anio pic 9(4).
+               05 soc-mes pic 9(2).
+           03 soc-estado pic x.
+           03 soc-cuota pic 9(6).
+           03 soc-pagado pic 9(6).
+           03 soc-debe pic 9(6).
+           03 soc-saldo-favor pic 9(6).
+           03 soc-categoria pic x value "A".
+      *        A = activo, V = vitalicio, C = cadete. Set on the
+      *        mes-cero record and carried forward by cierreDeEjercicio;
+      *        determines which column of cuotas.dat applies.
+           03 soc-recargo pic 9(6) value zero.
+      *        Late fee already folded into soc-debe for this cuota, so
+      *        a later run only adds the incremental surcharge for
+      *        newly-elapsed months instead of re-adding the full
+      *        recargo on top of one already baked into soc-debe.
