@@ -0,0 +1,17 @@
+      ******************************************************************
+      * sociomae-reg - ficha de datos personales del socio (FD
+      * SOCIOMAE), independiente de los registros mensuales de cuota en
+      * soc-reg y clave unicamente por sm-socio.
+      ******************************************************************
+       01  sociomae-reg.
+           03 sm-socio pic 9(5).
+           03 sm-nombre pic x(30).
+           03 sm-domicilio pic x(30).
+           03 sm-telefono pic x(15).
+           03 sm-fecha-alta pic 9(8).
+           03 sm-categoria pic x value "A".
+      *        A = activo, V = vitalicio, C = cadete. Punto de alta y
+      *        cambio de categoria; socioMaeIndex lo copia a sm-categoria
+      *        y de ahi, a falta de un cruce en vivo contra sociosmae.dat
+      *        desde el lote de pagos, se copia a mano a soc-categoria
+      *        en socios.txt cuando se da de alta el socio del ano.
