@@ -0,0 +1,18 @@
+      ******************************************************************
+      * aud-reg - linea de auditoria de cada REWRITE/WRITE de soc-reg
+      * hecho por segParcialIndex, para poder reconstruir como se
+      * llego al saldo actual de un socio ante un reclamo.
+      ******************************************************************
+       01  aud-reg.
+           03 aud-fecha-hora pic x(21).
+           03 aud-socio pic 9(5).
+           03 aud-anio pic 9(4).
+           03 aud-mes pic 9(2).
+           03 aud-recibo pic 9(10).
+           03 aud-paragrafo pic x(24).
+           03 aud-estado-ant pic x.
+           03 aud-pagado-ant pic 9(6).
+           03 aud-debe-ant pic 9(6).
+           03 aud-estado-nuevo pic x.
+           03 aud-pagado-nuevo pic 9(6).
+           03 aud-debe-nuevo pic 9(6).
