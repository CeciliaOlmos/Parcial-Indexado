@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Payment-entry receipt. Given a socio number and an
+      *          importe (and, optionally, a payment-method code),
+      *          assigns the next pag-recibo, writes the pag-reg to
+      *          pagos.dat and prints a one-page receipt. Does not
+      *          apply the payment to socios.dat; that still happens
+      *          when segParcialIndex runs its batch update.
+      * Tectonics: cobc
+      * Modification history:
+      *   - A failed WRITE now also logs to excepciones.dat via
+      *     995-REGISTRAR-EXCEPCION, the same exceptions file
+      *     segParcialIndex writes to.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+           SELECT SOCIOMAE ASSIGN TO "..\sociosmae.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS sm-socio.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  SOCIOMAE.
+           COPY "SOCIOMAEREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-param pic x(30) value spaces.
+       77  w-socio-param pic 9(5) value zero.
+       77  w-importe-param pic 9(8) value zero.
+       77  w-forma-param pic x value "E".
+       77  w-flag-pagos pic 9 value zero.
+           88 no-hay-pagos value 1.
+       77  w-flag-sociomae pic 9 value zero.
+           88 no-esta-sociomae value 1.
+       77  w-ultimo-recibo pic 9(10) value zero.
+       77  w-fecha-hoy pic 9(8) value zero.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+       01  lin-guarda.
+           03 filler pic x(40) value all "-".
+       01  lin-titulo.
+           03 filler pic x(7) value "RECIBO:".
+           03 t-recibo pic z(9)9.
+       01  lin-socio.
+           03 filler pic x(7) value "SOCIO:".
+           03 t-socio pic zzzzz.
+           03 filler pic x(2) value spaces.
+           03 t-nombre pic x(30).
+       01  lin-fecha.
+           03 filler pic x(7) value "FECHA:".
+           03 t-fecha pic 9999/99/99.
+       01  lin-importe.
+           03 filler pic x(9) value "IMPORTE:".
+           03 t-importe pic zz.zzz.zz9.
+       01  lin-forma.
+           03 filler pic x(7) value "FORMA:".
+           03 t-forma pic x.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-DETERMINAR-RECIBO.
+           PERFORM 300-GRABAR-PAGO.
+           PERFORM 400-IMPRIMIR-RECIBO.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-param FROM COMMAND-LINE.
+           UNSTRING w-param DELIMITED BY SPACE
+               INTO w-socio-param w-importe-param w-forma-param.
+           IF w-forma-param = SPACE
+               MOVE "E" TO w-forma-param
+           END-IF.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           OPEN I-O PAGOS.
+           OPEN INPUT SOCIOMAE.
+           OPEN EXTEND EXCEPCIONES.
+
+       200-DETERMINAR-RECIBO.
+           MOVE ALL "9" TO pag-recibo.
+           START PAGOS KEY IS <= pag-recibo
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           IF NOT no-hay-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+           END-IF.
+           IF no-hay-pagos
+               MOVE ZERO TO w-ultimo-recibo
+           ELSE
+               MOVE pag-recibo TO w-ultimo-recibo
+           END-IF.
+
+       300-GRABAR-PAGO.
+           COMPUTE pag-recibo = w-ultimo-recibo + 1.
+           MOVE w-socio-param TO pag-socio.
+           MOVE w-fecha-hoy(1:4) TO pag-anio.
+           MOVE w-fecha-hoy TO pag-fecha.
+           MOVE w-importe-param TO pag-importe.
+           MOVE w-forma-param TO pag-forma-pago.
+           MOVE SPACE TO pag-procesado.
+           WRITE pag-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR EL RECIBO"
+                   MOVE pag-recibo TO w-exc-clave
+                   MOVE "NO PUDE GRABAR EL RECIBO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       400-IMPRIMIR-RECIBO.
+           MOVE w-socio-param TO sm-socio.
+           READ SOCIOMAE INVALID KEY MOVE 1 TO w-flag-sociomae.
+           DISPLAY lin-guarda.
+           MOVE pag-recibo TO t-recibo.
+           DISPLAY lin-titulo.
+           MOVE w-socio-param TO t-socio.
+           IF no-esta-sociomae
+               MOVE SPACES TO t-nombre
+           ELSE
+               MOVE sm-nombre TO t-nombre
+           END-IF.
+           DISPLAY lin-socio.
+           MOVE w-fecha-hoy TO t-fecha.
+           DISPLAY lin-fecha.
+           MOVE w-importe-param TO t-importe.
+           DISPLAY lin-importe.
+           MOVE w-forma-param TO t-forma.
+           DISPLAY lin-forma.
+           DISPLAY lin-guarda.
+
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "RECIBOPAGO" TO exc-programa.
+           MOVE "300-GRABAR-PAGO" TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
+       900-FIN.
+           CLOSE PAGOS.
+           CLOSE SOCIOMAE.
+           CLOSE EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
