@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Delinquency aging report - for each soc-estado = "A"
+      *          member with soc-debe > 0, finds the most recent
+      *          pag-fecha in pagos.dat and buckets soc-debe into
+      *          current/30/60/90+ day columns since that payment, so
+      *          collections can prioritize the oldest debts first.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave
+                   ALTERNATE RECORD KEY IS soc-estado WITH DUPLICATES.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag-socios pic 9 value 0.
+           88 fin-arch-socios value 1.
+       77  w-flag-pagos pic 9 value 0.
+           88 fin-arch-pagos value 1.
+       77  w-fecha-hoy pic 9(8).
+       77  w-ult-pago pic 9(8).
+       77  w-dias-mora pic s9(6).
+       77  w-socio-actual pic 9(5).
+       01  lin-cabecera.
+           03 filler pic x(7) value "SOCIO:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(5) value "DEBE:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(9) value "CORRIENTE".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(3) value "30".
+           03 filler pic x(6) value spaces.
+           03 filler pic x(3) value "60".
+           03 filler pic x(6) value spaces.
+           03 filler pic x(3) value "90+".
+       01  lin-detalle.
+           03 a-socio pic zzzzz value spaces.
+           03 filler pic x(6) value spaces.
+           03 a-debe pic zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-corriente pic zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-30 pic zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-60 pic zzz.zz9.
+           03 filler pic x(3) value spaces.
+           03 a-90 pic zzz.zz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOCIOS-MOROSOS.
+           PERFORM UNTIL fin-arch-socios
+               PERFORM 300-PROCESAR-SOCIO
+               PERFORM 200-LEER-SOCIOS-MOROSOS
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           ACCEPT w-fecha-hoy FROM COMMAND-LINE.
+           IF w-fecha-hoy = ZERO
+               ACCEPT w-fecha-hoy FROM DATE YYYYMMDD
+           END-IF.
+           OPEN INPUT SOCIOS.
+           OPEN INPUT PAGOS.
+           MOVE "A" TO soc-estado.
+           START SOCIOS KEY IS = soc-estado
+               INVALID KEY MOVE 1 TO w-flag-socios
+           END-START.
+           DISPLAY lin-cabecera.
+
+       200-LEER-SOCIOS-MOROSOS.
+           PERFORM 210-LEER-SIGUIENTE-SOCIO.
+           PERFORM UNTIL fin-arch-socios
+               OR (soc-estado = "A" AND soc-debe > 0)
+               IF soc-estado NOT = "A"
+                   MOVE 1 TO w-flag-socios
+               ELSE
+                   PERFORM 210-LEER-SIGUIENTE-SOCIO
+               END-IF
+           END-PERFORM.
+
+       210-LEER-SIGUIENTE-SOCIO.
+           READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios.
+
+       300-PROCESAR-SOCIO.
+           MOVE soc-socio TO w-socio-actual.
+           PERFORM 310-BUSCAR-ULTIMO-PAGO.
+           COMPUTE w-dias-mora =
+               FUNCTION INTEGER-OF-DATE(w-fecha-hoy)
+               - FUNCTION INTEGER-OF-DATE(w-ult-pago).
+           MOVE ZERO TO a-corriente a-30 a-60 a-90.
+           MOVE w-socio-actual TO a-socio.
+           MOVE soc-debe TO a-debe.
+           EVALUATE TRUE
+               WHEN w-ult-pago = ZERO OR w-dias-mora > 90
+                   MOVE soc-debe TO a-90
+               WHEN w-dias-mora > 60
+                   MOVE soc-debe TO a-60
+               WHEN w-dias-mora > 30
+                   MOVE soc-debe TO a-30
+               WHEN OTHER
+                   MOVE soc-debe TO a-corriente
+           END-EVALUATE.
+           DISPLAY lin-detalle.
+
+       310-BUSCAR-ULTIMO-PAGO.
+           MOVE ZERO TO w-ult-pago.
+           MOVE 0 TO w-flag-pagos.
+           MOVE w-socio-actual TO pag-socio.
+           START PAGOS KEY IS = pag-socio
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           PERFORM UNTIL fin-arch-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+               NOT AT END
+                   IF pag-socio NOT = w-socio-actual
+                       MOVE 1 TO w-flag-pagos
+                   ELSE
+                       IF pag-fecha > w-ult-pago
+                           MOVE pag-fecha TO w-ult-pago
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
