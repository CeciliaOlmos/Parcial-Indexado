@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Loads the socio demographic master (name, address,
+      *          phone, fecha-alta) from a text extract into
+      *          sociosmae.dat, keyed by sm-socio alone so it can be
+      *          looked up from any per-month soc-reg record just by
+      *          socio number. Duplicate keys are rejected the same way
+      *          SocTexIndex rejects duplicate soc-llave.
+      * Tectonics: cobc
+      * Modification history:
+      *   - sociosmae.txt now carries a category column (smt-categoria,
+      *     A/V/C) copied into sm-categoria, so the member's category
+      *     has a single administrative point of truth.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCMAE-TEX ASSIGN TO "..\sociosmae.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT SOCIOMAE ASSIGN TO "..\sociosmae.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS sm-socio.
+           SELECT SOCMAE-REJ ASSIGN TO "..\sociomae.rej"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOMAE.
+           COPY "SOCIOMAEREC.cpy".
+       FD  SOCMAE-TEX.
+       01  socmae-tex-reg.
+           03 smt-socio pic 9(5).
+           03 smt-nombre pic x(30).
+           03 smt-domicilio pic x(30).
+           03 smt-telefono pic x(15).
+           03 smt-fecha-alta pic 9(8).
+           03 smt-categoria pic x.
+       FD  SOCMAE-REJ.
+       01  socmae-rej-lin pic x(100).
+       WORKING-STORAGE SECTION.
+       77  w-flag-tex pic 9.
+           88 fin-archivo value 1.
+       01  w-rej-detalle.
+           03 w-rej-socio pic 9(5).
+           03 filler pic x(1) value space.
+           03 w-rej-motivo pic x(40).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ARCH-TEX.
+           PERFORM UNTIL fin-archivo
+               PERFORM 300-PROCESO
+               PERFORM 200-LEER-ARCH-TEX
+           END-PERFORM.
+           PERFORM 400-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN INPUT SOCMAE-TEX.
+           OPEN OUTPUT SOCIOMAE.
+           OPEN OUTPUT SOCMAE-REJ.
+       200-LEER-ARCH-TEX.
+           READ SOCMAE-TEX AT END MOVE 1 TO w-flag-tex.
+       300-PROCESO.
+           PERFORM 320-ARMAR-SOCIOMAE.
+           PERFORM 330-GRABAR-SOCIOMAE.
+       320-ARMAR-SOCIOMAE.
+           MOVE smt-socio TO sm-socio.
+           MOVE smt-nombre TO sm-nombre.
+           MOVE smt-domicilio TO sm-domicilio.
+           MOVE smt-telefono TO sm-telefono.
+           MOVE smt-fecha-alta TO sm-fecha-alta.
+           IF smt-categoria = SPACE
+               MOVE "A" TO sm-categoria
+           ELSE
+               MOVE smt-categoria TO sm-categoria
+           END-IF.
+       330-GRABAR-SOCIOMAE.
+           WRITE sociomae-reg
+               INVALID KEY
+                   MOVE smt-socio TO w-rej-socio
+                   MOVE "CLAVE DUPLICADA" TO w-rej-motivo
+                   PERFORM 395-ESCRIBIR-RECHAZO
+           END-WRITE.
+       395-ESCRIBIR-RECHAZO.
+           MOVE SPACES TO socmae-rej-lin.
+           MOVE w-rej-detalle TO socmae-rej-lin.
+           WRITE socmae-rej-lin.
+       400-FIN.
+           CLOSE SOCMAE-TEX.
+           CLOSE SOCIOMAE.
+           CLOSE SOCMAE-REJ.
+       END PROGRAM YOUR-PROGRAM-NAME.
