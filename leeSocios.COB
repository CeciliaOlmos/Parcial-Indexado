@@ -3,6 +3,19 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification history:
+      *   - Added a morosos mode: with "M" on the command line the
+      *     program STARTs on the soc-estado alternate key at "A" and
+      *     lists only members who still owe money (soc-debe > 0)
+      *     instead of dumping the whole file.
+      *   - Added running column totals, a trailer line with the
+      *     totals after the last record, and a page break with a
+      *     repeated header every w-lineas-pagina detail lines.
+      *   - soc-reg now comes from the shared SOCREC.cpy copybook and
+      *     carries soc-anio; the listing prints it next to soc-mes.
+      *   - Added a cobranza mode: "C mes" lists the active members
+      *     (soc-estado "A") who still owe their cuota for the given
+      *     soc-mes, the monthly list collections works off of.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -18,19 +31,36 @@
        DATA DIVISION.
        FILE SECTION.
        FD  SOCIOS.
-        01  soc-reg.
-           03 soc-llave.
-               05 soc-socio pic 9(5).
-               05 soc-mes pic 9(2).
-           03 soc-estado pic x.
-           03 soc-cuota pic 9(6).
-           03 soc-pagado pic 9(6).
-           03 soc-debe pic 9(6).
+           COPY "SOCREC.cpy".
        WORKING-STORAGE SECTION.
        77  sen pic 9 value 0.
+       77  w-param pic x(20) value spaces.
+       77  w-modo-reporte pic x value "L".
+           88 modo-morosos value "M".
+           88 modo-cobranza value "C".
+       77  w-mes-cobranza pic 99 value zero.
+       77  w-lineas-pagina pic 99 value 20.
+       77  w-lineas-impresas pic 99 value 0.
+       77  w-pagina pic 9(3) value 1.
+       01  w-tot-cuota pic 9(8) value 0.
+       01  w-tot-pagado pic 9(8) value 0.
+       01  w-tot-debe pic 9(8) value 0.
+       01  lin-pagina.
+           03 filler pic x(7) value "PAGINA:".
+           03 l-pagina pic zz9.
+       01  lin-trailer.
+           03 filler pic x(11) value "TOTALES:   ".
+           03 filler pic x(9) value spaces.
+           03 t-cuota pic zzz.zz9.
+           03 filler pic x(4) value spaces.
+           03 t-pagado pic zzz.zz9.
+           03 filler pic x(4) value spaces.
+           03 t-debe pic zzz.zz9.
        01  lin-cabecera.
            03 filler pic x(7) value "CODIGO:".
            03 filler pic x(2) value spaces.
+           03 filler pic x(5) value "ANIO:".
+           03 filler pic x(2) value spaces.
            03 filler pic x(4) value "MES:".
            03 filler pic x(7) value "ESTADO:".
            03 filler pic x(1) value spaces.
@@ -45,6 +75,8 @@
        01  lin-detalle.
            03 l-soc pic zzzzz value spaces.
            03 filler pic x(4) value spaces.
+           03 l-anio pic zzz9 value spaces.
+           03 filler pic x(4) value spaces.
            03 l-mes pic z9 value spaces.
            03 filler pic x(4) value spaces.
            03 l-estado pic x value spaces.
@@ -70,25 +102,73 @@
            PERFORM 150-LISTAR-ENCABEZADO.
 
        130-ABRIR-ARCHIVOS.
+           ACCEPT w-param FROM COMMAND-LINE.
+           UNSTRING w-param DELIMITED BY SPACE
+               INTO w-modo-reporte w-mes-cobranza.
            OPEN INPUT SOCIOS.
+           IF modo-morosos OR modo-cobranza
+               MOVE "A" TO soc-estado
+               START SOCIOS KEY IS = soc-estado
+                   INVALID KEY
+                       MOVE 1 TO sen
+               END-START
+           END-IF.
 
        150-LISTAR-ENCABEZADO.
+           MOVE w-pagina TO l-pagina.
+           DISPLAY lin-pagina.
            DISPLAY lin-guarda.
            DISPLAY lin-cabecera.
            DISPLAY lin-guarda.
+           MOVE 0 TO w-lineas-impresas.
+
+       160-SALTO-DE-PAGINA.
+           ADD 1 TO w-pagina.
+           PERFORM 150-LISTAR-ENCABEZADO.
 
        200-LEE-ARCH-SOCIOS.
-           READ SOCIOS at end move 1 to sen.
+           IF modo-morosos OR modo-cobranza
+               READ SOCIOS NEXT at end move 1 to sen
+               IF sen NOT = 1 AND soc-estado NOT = "A"
+                   MOVE 1 TO sen
+               END-IF
+           ELSE
+               READ SOCIOS at end move 1 to sen
+           END-IF.
 
        300-PROCESO-LECTURA.
-           MOVE soc-socio to l-soc.
-           MOVE soc-mes to l-mes.
-           MOVE soc-estado to l-estado.
-           MOVE soc-cuota to l-cuota.
-           move soc-pagado to l-pagado.
-           move soc-debe to l-debe.
-           DISPLAY lin-detalle.
+           IF modo-cobranza
+               IF soc-mes = w-mes-cobranza AND soc-debe > 0
+                   PERFORM 310-IMPRIMIR-DETALLE
+               END-IF
+           ELSE
+               IF NOT modo-morosos OR soc-debe > 0
+                   PERFORM 310-IMPRIMIR-DETALLE
+               END-IF
+           END-IF.
+
+       310-IMPRIMIR-DETALLE.
+               IF w-lineas-impresas >= w-lineas-pagina
+                   PERFORM 160-SALTO-DE-PAGINA
+               END-IF
+               MOVE soc-socio to l-soc
+               MOVE soc-anio to l-anio
+               MOVE soc-mes to l-mes
+               MOVE soc-estado to l-estado
+               MOVE soc-cuota to l-cuota
+               move soc-pagado to l-pagado
+               move soc-debe to l-debe
+               DISPLAY lin-detalle
+               ADD 1 TO w-lineas-impresas
+               ADD soc-cuota TO w-tot-cuota
+               ADD soc-pagado TO w-tot-pagado
+               ADD soc-debe TO w-tot-debe.
 
        400-FIN-LECTURA.
            CLOSE SOCIOS.
+           MOVE w-tot-cuota TO t-cuota.
+           MOVE w-tot-pagado TO t-pagado.
+           MOVE w-tot-debe TO t-debe.
+           DISPLAY lin-guarda.
+           DISPLAY lin-trailer.
        END PROGRAM YOUR-PROGRAM-NAME.
