@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive ALTA/MODIFICACION/BAJA maintenance on
+      *          socios.dat, keyed on soc-llave, for one-off fixes that
+      *          do not warrant re-running the full socios.txt load.
+      * Tectonics: cobc
+      * Modification history:
+      *   - Failed ALTA/MODIFICAR/BAJA attempts now also log to
+      *     excepciones.dat via 995-REGISTRAR-EXCEPCION, the same
+      *     exceptions file segParcialIndex writes to.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave
+                   ALTERNATE RECORD KEY IS soc-estado WITH DUPLICATES.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-opcion pic 9 value zero.
+           88 opc-alta value 1.
+           88 opc-modificar value 2.
+           88 opc-baja value 3.
+           88 opc-salir value 4.
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+       77  w-exc-paragrafo pic x(24) value spaces.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL opc-salir
+               PERFORM 200-MOSTRAR-MENU
+               EVALUATE TRUE
+                   WHEN opc-alta PERFORM 300-ALTA-SOCIO
+                   WHEN opc-modificar PERFORM 400-MODIFICAR-SOCIO
+                   WHEN opc-baja PERFORM 500-BAJA-SOCIO
+                   WHEN opc-salir CONTINUE
+                   WHEN OTHER DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 900-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O SOCIOS.
+           OPEN EXTEND EXCEPCIONES.
+
+       200-MOSTRAR-MENU.
+           DISPLAY "1-ALTA  2-MODIFICAR  3-BAJA  4-SALIR".
+           ACCEPT w-opcion.
+
+       300-ALTA-SOCIO.
+           DISPLAY "SOCIO:".
+           ACCEPT soc-socio.
+           DISPLAY "ANIO:".
+           ACCEPT soc-anio.
+           DISPLAY "MES (00 PARA MES CERO):".
+           ACCEPT soc-mes.
+           DISPLAY "ESTADO (A/C):".
+           ACCEPT soc-estado.
+           DISPLAY "CUOTA:".
+           ACCEPT soc-cuota.
+           DISPLAY "PAGADO:".
+           ACCEPT soc-pagado.
+           DISPLAY "DEBE:".
+           ACCEPT soc-debe.
+           DISPLAY "CATEGORIA (A-ACTIVO/V-VITALICIO/C-CADETE):".
+           ACCEPT soc-categoria.
+           IF soc-categoria = SPACE
+               MOVE "A" TO soc-categoria
+           END-IF.
+           MOVE ZERO TO soc-saldo-favor.
+           MOVE ZERO TO soc-recargo.
+           WRITE soc-reg
+               INVALID KEY
+                   DISPLAY "YA EXISTE ESE SOCIO/ANIO/MES"
+                   MOVE "300-ALTA-SOCIO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "YA EXISTE ESE SOCIO/ANIO/MES" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+
+       400-MODIFICAR-SOCIO.
+           DISPLAY "SOCIO:".
+           ACCEPT soc-socio.
+           DISPLAY "ANIO:".
+           ACCEPT soc-anio.
+           DISPLAY "MES (00 PARA MES CERO):".
+           ACCEPT soc-mes.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "NO ENCONTRE ESE SOCIO/ANIO/MES"
+                   MOVE "400-MODIFICAR-SOCIO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE ESE SOCIO/ANIO/MES" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+               NOT INVALID KEY PERFORM 410-PEDIR-DATOS-NUEVOS
+           END-READ.
+
+       410-PEDIR-DATOS-NUEVOS.
+           DISPLAY "ESTADO (A/C):".
+           ACCEPT soc-estado.
+           DISPLAY "CUOTA:".
+           ACCEPT soc-cuota.
+           DISPLAY "PAGADO:".
+           ACCEPT soc-pagado.
+           DISPLAY "DEBE:".
+           ACCEPT soc-debe.
+           REWRITE soc-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR LA MODIFICACION"
+                   MOVE "410-PEDIR-DATOS-NUEVOS" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO PUDE GRABAR LA MODIFICACION" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-REWRITE.
+
+       500-BAJA-SOCIO.
+           DISPLAY "SOCIO:".
+           ACCEPT soc-socio.
+           DISPLAY "ANIO:".
+           ACCEPT soc-anio.
+           DISPLAY "MES (00 PARA MES CERO):".
+           ACCEPT soc-mes.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "NO ENCONTRE ESE SOCIO/ANIO/MES"
+                   MOVE "500-BAJA-SOCIO" TO w-exc-paragrafo
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE ESE SOCIO/ANIO/MES" TO
+                       w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+               NOT INVALID KEY DELETE SOCIOS
+                   INVALID KEY
+                       DISPLAY "NO PUDE DAR DE BAJA EL REGISTRO"
+                       MOVE "500-BAJA-SOCIO" TO w-exc-paragrafo
+                       MOVE soc-socio TO w-exc-clave
+                       MOVE "NO PUDE DAR DE BAJA EL REGISTRO" TO
+                           w-exc-mensaje
+                       PERFORM 995-REGISTRAR-EXCEPCION
+               END-DELETE
+           END-READ.
+
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "SOCIOMANTEN" TO exc-programa.
+           MOVE w-exc-paragrafo TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
+       900-FIN.
+           CLOSE SOCIOS.
+           CLOSE EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
