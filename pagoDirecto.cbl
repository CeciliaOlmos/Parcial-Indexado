@@ -0,0 +1,412 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Direct payment entry. Takes a socio and an importe
+      *          interactively, writes the pag-reg to pagos.dat and
+      *          immediately applies it to socios.dat using the same
+      *          700-BUSCO-SOCIO/900-FIN-SOCIO per-socio update logic
+      *          segParcialIndex runs in its batch, instead of waiting
+      *          for the next batch run.
+      * Tectonics: cobc
+      * Modification history:
+      *   - Error conditions that used to be DISPLAY-only (socio/mes
+      *     not found) are now also logged to excepciones.dat via
+      *     995-REGISTRAR-EXCEPCION, the same exceptions file
+      *     segParcialIndex writes to.
+      *   - The dues table is now kept one per socio category, the
+      *     same way segParcialIndex keeps it, so a direct payment
+      *     applies the correct schedule for that socio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+            SELECT SOCIOS ASSIGN TO "..\socios.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-llave.
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+       FD  SOCIOS.
+           COPY "SOCREC.cpy".
+       FD  CUOTAS.
+           COPY "CUOTAREC.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITREC.cpy".
+       FD  EXCEPCIONES.
+           COPY "EXCEPREC.cpy".
+       WORKING-STORAGE SECTION.
+       77  w-flag-cuotas pic 9.
+           88 fin-arch-cuotas value 1.
+       77  w-flag-pagos pic 9.
+           88 no-hay-pagos value 1.
+       77  w-flag-socios pic 9.
+           88 fin-arch-socios value 1.
+       77  w-ult-recibo pic 9(10).
+       77  w-ult-fecha pic 9(8).
+       77  w-fecha-hoy pic 9(8).
+       77  w-pct-recargo pic 9(3) value 5.
+       01  w-meses-atraso pic s9(4).
+       01  w-periodo-debe pic s9(8).
+       01  w-periodo-pago pic s9(8).
+       01  w-recargo pic 9(6).
+       01  w-recargo-incremento pic 9(6).
+       01  w-estado-ant pic x.
+       01  w-pagado-ant pic 9(6).
+       01  w-debe-ant pic 9(6).
+       01  w-paragrafo-actual pic x(24).
+       01  w-pag-ant pic 9(5).
+       01  w-anio-proceso pic 9(4).
+       01  w-soc-ant pic 9(5).
+       01  w-imp-pag pic s9(8).
+       01  w-imp-pagado pic s9(8).
+       01  w-cuotas-pag pic 99.
+       01  w-i pic 99.
+       01  w-mes-pagado pic 9(6).
+       01  w-mes-debe pic 9(6).
+       01  w-total-pagado pic 9(8).
+       01  w-total-anterior pic 9(8).
+       01  tabla-cuotas.
+           03 cat-cuotas OCCURS 3 TIMES.
+               05 vec-mes pic 9(6) OCCURS 12 TIMES.
+       01  w-importe-anual-cat pic 9(8) OCCURS 3 TIMES.
+       77  w-idx-cat pic 9 value 1.
+       77  w-idx-cat-carga pic 9 value 1.
+       77  w-categoria-socio pic x value "A".
+       77  w-socio-param pic 9(5) value zero.
+       77  w-importe-param pic 9(8) value zero.
+       77  w-forma-param pic x value "E".
+       77  w-exc-clave pic x(16) value spaces.
+       77  w-exc-mensaje pic x(40) value spaces.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-DETERMINAR-RECIBO.
+           PERFORM 300-GRABAR-PAGO.
+           PERFORM 600-FIN-PAGO.
+           PERFORM 1000-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           DISPLAY "SOCIO:".
+           ACCEPT w-socio-param.
+           DISPLAY "IMPORTE:".
+           ACCEPT w-importe-param.
+           DISPLAY "FORMA DE PAGO (E/T/D/C):".
+           ACCEPT w-forma-param.
+           IF w-forma-param = SPACE
+               MOVE "E" TO w-forma-param
+           END-IF.
+           ACCEPT w-fecha-hoy FROM DATE YYYYMMDD.
+           OPEN I-O PAGOS.
+           OPEN I-O SOCIOS.
+           OPEN EXTEND AUDITORIA.
+           OPEN EXTEND EXCEPCIONES.
+           PERFORM 125-CARGAR-TABLA-CUOTAS.
+           PERFORM 130-OBTENER-TOTAL-ANUAL.
+
+       125-CARGAR-TABLA-CUOTAS.
+           OPEN INPUT CUOTAS.
+           PERFORM UNTIL fin-arch-cuotas
+               READ CUOTAS AT END MOVE 1 TO w-flag-cuotas
+               NOT AT END
+                   PERFORM 126-INDICE-CARGA
+                   MOVE cuota-tex-importe
+                       TO vec-mes(w-idx-cat-carga, cuota-tex-mes)
+           END-PERFORM.
+           CLOSE CUOTAS.
+       126-INDICE-CARGA.
+           EVALUATE cuota-tex-categoria
+               WHEN "V" MOVE 2 TO w-idx-cat-carga
+               WHEN "C" MOVE 3 TO w-idx-cat-carga
+               WHEN OTHER MOVE 1 TO w-idx-cat-carga
+           END-EVALUATE.
+
+       130-OBTENER-TOTAL-ANUAL.
+           PERFORM VARYING w-idx-cat-carga FROM 1 BY 1 UNTIL
+                   w-idx-cat-carga > 3
+               MOVE ZERO TO w-importe-anual-cat(w-idx-cat-carga)
+               PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i>12
+                   ADD vec-mes(w-idx-cat-carga, w-i) TO
+                       w-importe-anual-cat(w-idx-cat-carga)
+               END-PERFORM
+           END-PERFORM.
+       132-DETERMINAR-INDICE-CATEGORIA.
+           EVALUATE w-categoria-socio
+               WHEN "V" MOVE 2 TO w-idx-cat
+               WHEN "C" MOVE 3 TO w-idx-cat
+               WHEN OTHER MOVE 1 TO w-idx-cat
+           END-EVALUATE.
+
+       200-DETERMINAR-RECIBO.
+           MOVE ALL "9" TO pag-recibo.
+           START PAGOS KEY IS <= pag-recibo
+               INVALID KEY MOVE 1 TO w-flag-pagos
+           END-START.
+           IF NOT no-hay-pagos
+               READ PAGOS NEXT AT END MOVE 1 TO w-flag-pagos
+           END-IF.
+           IF no-hay-pagos
+               MOVE ZERO TO w-ult-recibo
+           ELSE
+               MOVE pag-recibo TO w-ult-recibo
+           END-IF.
+
+       300-GRABAR-PAGO.
+           COMPUTE pag-recibo = w-ult-recibo + 1.
+           MOVE w-socio-param TO pag-socio.
+           MOVE w-fecha-hoy(1:4) TO pag-anio.
+           MOVE w-fecha-hoy TO pag-fecha.
+           MOVE w-importe-param TO pag-importe.
+           MOVE w-forma-param TO pag-forma-pago.
+           MOVE "S" TO pag-procesado.
+      *        Aplicado al socio en el mismo run (600-FIN-PAGO mas
+      *        abajo), asi el batch de segParcialIndex no lo vuelve a
+      *        tomar si se reanuda desde un checkpoint anterior.
+           WRITE pag-reg
+               INVALID KEY
+                   DISPLAY "NO PUDE GRABAR EL RECIBO"
+                   MOVE "300-GRABAR-PAGO" TO w-paragrafo-actual
+                   MOVE pag-recibo TO w-exc-clave
+                   MOVE "NO PUDE GRABAR EL RECIBO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+           END-WRITE.
+           MOVE pag-socio TO w-pag-ant.
+           MOVE pag-anio TO w-anio-proceso.
+           MOVE pag-importe TO w-imp-pag.
+           MOVE pag-recibo TO w-ult-recibo.
+           MOVE pag-fecha TO w-ult-fecha.
+
+       600-FIN-PAGO.
+           PERFORM 700-BUSCO-SOCIO.
+       700-BUSCO-SOCIO.
+           PERFORM 800-ARMO-CLAVE.
+           PERFORM 810-POSICIONO-SOCIO.
+       800-ARMO-CLAVE.
+           MOVE w-pag-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
+           MOVE ZERO to soc-mes.
+       810-POSICIONO-SOCIO.
+           START SOCIOS KEY IS = soc-llave
+                   INVALID KEY
+                   DISPLAY "NO ENCONTRE EL SOCIO"
+                   MOVE "810-POSICIONO-SOCIO" TO w-paragrafo-actual
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ENCONTRE EL SOCIO" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+                   NOT INVALID KEY
+                   PERFORM 850-ACTUALIZO-SOCIO.
+
+       850-ACTUALIZO-SOCIO.
+           PERFORM 860-LEER-ARCH-SOCIO.
+           MOVE soc-categoria TO w-categoria-socio.
+           PERFORM 132-DETERMINAR-INDICE-CATEGORIA.
+           IF soc-estado is = "C"
+               DISPLAY "El socio ", soc-socio, " canceló todo"
+           ELSE
+               PERFORM 870-INICIO-SOCIO
+               PERFORM UNTIL fin-arch-socios
+               or soc-socio is not = w-soc-ant
+                   ADD 1 TO w-cuotas-pag
+                   PERFORM 860-LEER-ARCH-SOCIO
+               END-PERFORM
+               PERFORM 900-FIN-SOCIO
+           END-IF.
+       860-LEER-ARCH-SOCIO.
+            READ SOCIOS NEXT AT END MOVE 1 TO w-flag-socios.
+       870-INICIO-SOCIO.
+           MOVE soc-socio to w-soc-ant.
+           MOVE ZERO TO w-cuotas-pag.
+           MOVE zero to w-mes-debe.
+       900-FIN-SOCIO.
+           MOVE w-imp-pag TO w-total-anterior.
+           move w-soc-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
+           COMPUTE soc-mes= w-cuotas-pag - 1.
+
+           START SOCIOS key is = soc-llave
+                   INVALID KEY
+                   DISPLAY "no esta el mes"
+                   MOVE "900-FIN-SOCIO" TO w-paragrafo-actual
+                   MOVE soc-socio TO w-exc-clave
+                   MOVE "NO ESTA EL MES" TO w-exc-mensaje
+                   PERFORM 995-REGISTRAR-EXCEPCION
+                   not INVALID KEY
+                   PERFORM 910-DIF-MES-ANTERIOR.
+
+
+       915-CALCULAR-NUEVO-MES.
+           PERFORM VARYING w-i from 1 by 1 UNTIL
+           w-cuotas-pag >12 or
+           vec-mes(w-idx-cat, w-cuotas-pag) IS > w-imp-pag
+               PERFORM 930-CALCULAR-IMPORTE
+           END-PERFORM.
+           PERFORM 935-RESTO-IMPORTE-PAGADO.
+           PERFORM 950-BUSCAR-MES-CERO.
+       930-CALCULAR-IMPORTE.
+               MOVE vec-mes(w-idx-cat, w-cuotas-pag) to w-mes-pagado.
+               COMPUTE w-imp-pag=w-imp-pag - w-mes-pagado.
+               MOVE w-mes-pagado TO w-total-pagado.
+               PERFORM 920-ACTUALIZAR-SOCIO.
+           IF w-cuotas-pag is not =12
+                add 1 TO w-cuotas-pag
+            END-IF.
+       905-CALCULAR-RECARGO.
+           COMPUTE w-periodo-debe = soc-anio * 12 + soc-mes.
+           COMPUTE w-periodo-pago =
+               FUNCTION NUMVAL(w-ult-fecha(1:4)) * 12
+               + FUNCTION NUMVAL(w-ult-fecha(5:2)).
+           COMPUTE w-meses-atraso = w-periodo-pago - w-periodo-debe.
+           IF w-meses-atraso > 0
+               COMPUTE w-recargo ROUNDED =
+                   vec-mes(w-idx-cat, soc-mes) * w-meses-atraso *
+                   w-pct-recargo / 100
+               IF w-recargo > soc-recargo
+                   COMPUTE w-recargo-incremento =
+                       w-recargo - soc-recargo
+                   ADD w-recargo-incremento TO soc-debe
+                   MOVE w-recargo TO soc-recargo
+               END-IF
+           ELSE
+               MOVE ZERO TO w-recargo
+           END-IF.
+       910-DIF-MES-ANTERIOR.
+           PERFORM 860-LEER-ARCH-SOCIO.
+           IF soc-mes > 0
+                   IF soc-debe > 0
+                       PERFORM 890-GUARDAR-ANTERIOR
+                       PERFORM 905-CALCULAR-RECARGO
+                       move w-imp-pag to w-imp-pagado
+                       COMPUTE w-imp-pag= w-imp-pag - soc-debe
+                       COMPUTE soc-cuota=
+                           vec-mes(w-idx-cat, soc-mes) + w-recargo
+                       IF w-imp-pag >= 0
+                           MOVE "C" TO soc-estado
+                           COMPUTE soc-pagado =
+                               vec-mes(w-idx-cat, soc-mes) + w-recargo
+                           MOVE ZERO TO soc-debe
+                           REWRITE soc-reg
+                           MOVE "910-DIF-MES-CANCELA" TO
+                               w-paragrafo-actual
+                           PERFORM 895-AUDITAR-CAMBIO
+                           PERFORM 915-CALCULAR-NUEVO-MES
+                       ELSE
+                         COMPUTE soc-pagado= soc-pagado + w-imp-pagado
+                         COMPUTE soc-debe= soc-debe - w-imp-pagado
+                         REWRITE soc-reg
+                         MOVE "910-DIF-MES-PARCIAL" TO
+                             w-paragrafo-actual
+                         PERFORM 895-AUDITAR-CAMBIO
+                       END-IF
+                   ELSE
+                       PERFORM 915-CALCULAR-NUEVO-MES
+                  END-IF
+           ELSE
+           PERFORM 915-CALCULAR-NUEVO-MES.
+       890-GUARDAR-ANTERIOR.
+           MOVE soc-estado TO w-estado-ant.
+           MOVE soc-pagado TO w-pagado-ant.
+           MOVE soc-debe TO w-debe-ant.
+       895-AUDITAR-CAMBIO.
+           MOVE FUNCTION CURRENT-DATE TO aud-fecha-hora.
+           MOVE w-paragrafo-actual TO aud-paragrafo.
+           MOVE soc-socio TO aud-socio.
+           MOVE soc-anio TO aud-anio.
+           MOVE soc-mes TO aud-mes.
+           MOVE w-ult-recibo TO aud-recibo.
+           MOVE w-estado-ant TO aud-estado-ant.
+           MOVE w-pagado-ant TO aud-pagado-ant.
+           MOVE w-debe-ant TO aud-debe-ant.
+           MOVE soc-estado TO aud-estado-nuevo.
+           MOVE soc-pagado TO aud-pagado-nuevo.
+           MOVE soc-debe TO aud-debe-nuevo.
+           WRITE aud-reg.
+       935-RESTO-IMPORTE-PAGADO.
+            IF vec-mes(w-idx-cat, w-cuotas-pag) IS > w-imp-pag
+                   and w-imp-pag is not=0
+                   PERFORM 940-PREPARAR-DATOS
+             END-IF.
+       940-PREPARAR-DATOS.
+              MOVE w-imp-pag to w-total-pagado.
+              MOVE vec-mes(w-idx-cat, w-cuotas-pag) TO w-mes-pagado
+              COMPUTE w-mes-debe= w-mes-pagado - w-imp-pag.
+               PERFORM 920-ACTUALIZAR-SOCIO.
+       920-ACTUALIZAR-SOCIO.
+             MOVE w-soc-ant to soc-socio.
+             MOVE w-anio-proceso to soc-anio.
+             MOVE w-cuotas-pag to soc-mes.
+             IF w-mes-debe=0
+                MOVE "C" to soc-estado
+              ELSE
+                  MOVE "A" TO soc-estado
+              END-IF.
+             MOVE w-mes-pagado to soc-cuota.
+             MOVE w-total-pagado  TO soc-pagado.
+             MOVE w-mes-debe TO soc-debe.
+             MOVE ZERO TO soc-recargo.
+             MOVE SPACE TO w-estado-ant.
+             MOVE ZERO TO w-pagado-ant.
+             MOVE ZERO TO w-debe-ant.
+             WRITE soc-reg.
+             MOVE "920-ACTUALIZAR-SOCIO" TO w-paragrafo-actual.
+             PERFORM 895-AUDITAR-CAMBIO.
+       950-BUSCAR-MES-CERO.
+           MOVE w-soc-ant to soc-socio.
+           MOVE w-anio-proceso to soc-anio.
+           MOVE zero to soc-mes.
+           READ SOCIOS INVALID KEY
+                       DISPLAY "no encontre socio"
+                       MOVE "950-BUSCAR-MES-CERO" TO w-paragrafo-actual
+                       MOVE soc-socio TO w-exc-clave
+                       MOVE "NO ENCONTRE SOCIO (MES CERO)" TO
+                           w-exc-mensaje
+                       PERFORM 995-REGISTRAR-EXCEPCION
+                       not INVALID KEY
+                       PERFORM 960-ACTUALIZAR-MES-CERO.
+       960-ACTUALIZAR-MES-CERO.
+           PERFORM 890-GUARDAR-ANTERIOR.
+           ADD w-total-anterior TO soc-pagado.
+           IF soc-pagado > w-importe-anual-cat(w-idx-cat)
+               COMPUTE soc-saldo-favor =
+                   soc-pagado - w-importe-anual-cat(w-idx-cat)
+               MOVE w-importe-anual-cat(w-idx-cat) TO soc-pagado
+               MOVE "C" TO soc-estado
+           ELSE
+               IF soc-pagado = w-importe-anual-cat(w-idx-cat)
+                   MOVE "C" TO soc-estado
+               ELSE
+                   MOVE "A" TO soc-estado
+               END-IF
+           END-IF.
+           MOVE ZERO TO soc-cuota.
+           MOVE ZERO TO soc-debe.
+           reWRITE soc-reg.
+           MOVE "960-ACTUALIZAR-MES-CERO" TO w-paragrafo-actual.
+           PERFORM 895-AUDITAR-CAMBIO.
+
+       995-REGISTRAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO exc-fecha-hora.
+           MOVE "PAGODIRECTO" TO exc-programa.
+           MOVE w-paragrafo-actual TO exc-paragrafo.
+           MOVE w-exc-clave TO exc-clave.
+           MOVE w-exc-mensaje TO exc-mensaje.
+           WRITE exc-reg.
+       1000-FIN.
+           CLOSE PAGOS SOCIOS AUDITORIA EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
