@@ -1,85 +1,179 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAGOS ASSIGN TO "..\pagos.dat"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS pag-recibo
-                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAGOS.
-       01  pag-reg.
-           03 pag-recibo pic 9(10).
-           03 pag-socio pic 9(5).
-           03 pag-fecha pic 9(8).
-           03 pag-importe pic 9(8).
-
-       WORKING-STORAGE SECTION.
-       77  sen pic 9 value zero.
-       01  lin-cabecera.
-           03 filler pic x(7) value "RECIBO:".
-           03 filler pic x(2) value spaces.
-           03 filler pic x(7) value "SOCIO:".
-           03 filler pic x(1) value spaces.
-           03 filler pic x(6) value "FECHA:".
-           03 filler pic x(4) value spaces.
-           03 filler pic x(8) value "IMPORTE:".
-
-       01  lin-guarda.
-           03 filler pic x(80) value all "-".
-       01  lin-detalle.
-           03 l-recibo pic zzzzzzzzzz value spaces.
-           03 filler pic x(4) value spaces.
-           03 l-socio pic zzzzz value spaces.
-           03 filler pic x(4) value spaces.
-           03 l-fecha pic zzzzzzzz value spaces.
-           03 filler pic x(5) value spaces.
-           03 l-importe pic zz.zzz.zz9.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM 100-INICIO-LECTURA.
-           PERFORM 200-LEE-ARCH-PAGOS.
-           PERFORM UNTIL sen is equal 1
-               PERFORM 300-PROCESO-LECTURA
-               PERFORM 200-LEE-ARCH-PAGOS
-           END-PERFORM.
-           PERFORM 400-FIN-LECTURA.
-
-            STOP RUN.
-        100-INICIO-LECTURA.
-           PERFORM 130-ABRIR-ARCHIVOS.
-           PERFORM 150-LISTAR-ENCABEZADO.
-
-       130-ABRIR-ARCHIVOS.
-           OPEN INPUT PAGOS.
-
-       150-LISTAR-ENCABEZADO.
-           DISPLAY lin-guarda.
-           DISPLAY lin-cabecera.
-           DISPLAY lin-guarda.
-
-       200-LEE-ARCH-PAGOS.
-           READ PAGOS NEXT at end move 1 to sen.
-
-       300-PROCESO-LECTURA.
-           MOVE pag-recibo TO l-recibo.
-
-           MOVE pag-socio TO l-socio.
-           MOVE pag-fecha TO l-fecha.
-           MOVE pag-importe TO l-importe.
-           DISPLAY lin-detalle.
-
-       400-FIN-LECTURA.
-           CLOSE PAGOS.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - Added a date-range mode ("F" fromdate todate on the command
+      *     line): 300-PROCESO-LECTURA now skips pag-fecha outside the
+      *     requested range instead of listing the whole file.
+      *   - Added a per-socio subtotal mode ("S" on the command line):
+      *     reads PAGOS via the pag-socio alternate key, prints a
+      *     control break with a subtotal every time pag-socio changes,
+      *     and a grand total at the end.
+      *   - pag-reg now comes from the shared PAGREC.cpy copybook and
+      *     carries pag-anio; the listing prints it next to pag-socio.
+      *   - pag-reg also carries pag-forma-pago; the listing now prints
+      *     it next to pag-importe.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGOS ASSIGN TO "..\pagos.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS pag-recibo
+                   ALTERNATE RECORD KEY IS pag-socio WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGOS.
+           COPY "PAGREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value zero.
+       77  w-param pic x(40) value spaces.
+       77  w-modo pic x value space.
+           88 modo-fechas value "F".
+           88 modo-subtotal value "S".
+       77  w-fecha-desde pic 9(8) value 0.
+       77  w-fecha-hasta pic 9(8) value 99999999.
+       77  w-soc-ant pic 9(5) value 0.
+       77  w-primer-socio pic 9 value 1.
+       01  w-subtotal pic 9(8) value 0.
+       01  w-gran-total pic 9(8) value 0.
+       01  lin-cabecera.
+           03 filler pic x(7) value "RECIBO:".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(7) value "SOCIO:".
+           03 filler pic x(1) value spaces.
+           03 filler pic x(5) value "ANIO:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(6) value "FECHA:".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(8) value "IMPORTE:".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(5) value "FORMA".
+
+       01  lin-guarda.
+           03 filler pic x(80) value all "-".
+       01  lin-detalle.
+           03 l-recibo pic zzzzzzzzzz value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-socio pic zzzzz value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-anio pic zzz9 value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-fecha pic zzzzzzzz value spaces.
+           03 filler pic x(5) value spaces.
+           03 l-importe pic zz.zzz.zz9.
+           03 filler pic x(4) value spaces.
+           03 l-forma pic x value spaces.
+       01  lin-subtotal.
+           03 filler pic x(11) value "SUBTOTAL   ".
+           03 sl-socio pic zzzzz.
+           03 filler pic x(4) value spaces.
+           03 sl-importe pic zz.zzz.zz9.
+       01  lin-total.
+           03 filler pic x(13) value "TOTAL GENERAL".
+           03 filler pic x(8) value spaces.
+           03 gl-importe pic zz.zzz.zz9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO-LECTURA.
+           PERFORM 200-LEE-ARCH-PAGOS.
+           PERFORM UNTIL sen is equal 1
+               PERFORM 300-PROCESO-LECTURA
+               PERFORM 200-LEE-ARCH-PAGOS
+           END-PERFORM.
+           PERFORM 400-FIN-LECTURA.
+
+            STOP RUN.
+        100-INICIO-LECTURA.
+           PERFORM 120-LEER-PARAMETROS.
+           PERFORM 130-ABRIR-ARCHIVOS.
+           PERFORM 150-LISTAR-ENCABEZADO.
+
+       120-LEER-PARAMETROS.
+           ACCEPT w-param FROM COMMAND-LINE.
+           UNSTRING w-param DELIMITED BY SPACE
+               INTO w-modo w-fecha-desde w-fecha-hasta.
+           IF NOT modo-fechas
+               MOVE 0 TO w-fecha-desde
+               MOVE 99999999 TO w-fecha-hasta
+           END-IF.
+
+       130-ABRIR-ARCHIVOS.
+           OPEN INPUT PAGOS.
+           IF modo-subtotal
+               MOVE ZERO TO pag-socio
+               START PAGOS KEY IS >= pag-socio
+                   INVALID KEY MOVE 1 TO sen
+               END-START
+           END-IF.
+
+       150-LISTAR-ENCABEZADO.
+           DISPLAY lin-guarda.
+           DISPLAY lin-cabecera.
+           DISPLAY lin-guarda.
+
+       200-LEE-ARCH-PAGOS.
+           IF modo-subtotal
+               READ PAGOS NEXT at end move 1 to sen
+           ELSE
+               READ PAGOS NEXT at end move 1 to sen
+               PERFORM 210-SALTAR-FUERA-DE-RANGO
+           END-IF.
+
+       210-SALTAR-FUERA-DE-RANGO.
+           PERFORM UNTIL sen = 1
+               OR (pag-fecha >= w-fecha-desde
+                   AND pag-fecha <= w-fecha-hasta)
+               READ PAGOS NEXT at end move 1 to sen
+           END-PERFORM.
+
+       300-PROCESO-LECTURA.
+           IF modo-subtotal
+               PERFORM 310-CONTROL-DE-SOCIO
+           END-IF.
+           MOVE pag-recibo TO l-recibo.
+           MOVE pag-socio TO l-socio.
+           MOVE pag-anio TO l-anio.
+           MOVE pag-fecha TO l-fecha.
+           MOVE pag-importe TO l-importe.
+           MOVE pag-forma-pago TO l-forma.
+           DISPLAY lin-detalle.
+           IF modo-subtotal
+               ADD pag-importe TO w-subtotal
+               ADD pag-importe TO w-gran-total
+           END-IF.
+
+       310-CONTROL-DE-SOCIO.
+           IF w-primer-socio = 1
+               MOVE pag-socio TO w-soc-ant
+               MOVE 0 TO w-primer-socio
+           ELSE
+               IF pag-socio NOT = w-soc-ant
+                   PERFORM 320-IMPRIMIR-SUBTOTAL
+                   MOVE pag-socio TO w-soc-ant
+               END-IF
+           END-IF.
+
+       320-IMPRIMIR-SUBTOTAL.
+           MOVE w-soc-ant TO sl-socio.
+           MOVE w-subtotal TO sl-importe.
+           DISPLAY lin-subtotal.
+           MOVE 0 TO w-subtotal.
+
+       400-FIN-LECTURA.
+           IF modo-subtotal
+               PERFORM 320-IMPRIMIR-SUBTOTAL
+               DISPLAY lin-guarda
+               MOVE w-gran-total TO gl-importe
+               DISPLAY lin-total
+           END-IF.
+           CLOSE PAGOS.
+       END PROGRAM YOUR-PROGRAM-NAME.
